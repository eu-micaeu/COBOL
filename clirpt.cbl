@@ -0,0 +1,220 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CLIRPT.
+000300 AUTHOR.      EQUIPE-DE-CADASTRO.
+000400 INSTALLATION. SETOR-DE-ATENDIMENTO-AO-CLIENTE.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*                                                              *
+001000*  HISTORICO DE ALTERACOES                                     *
+001100*                                                              *
+001200*  DATA       AUTOR   DESCRICAO                                *
+001300*  ---------- ------- ------------------------------------     *
+001400*  09/08/2026 EAC     PROGRAMA ORIGINAL - RELATORIO DIARIO DE   *
+001500*                     CLIENTES CADASTRADOS, COM CONTAGEM E      *
+001600*                     FAIXA ETARIA, A PARTIR DE CLIENTE-FILE.   *
+001650*  09/08/2026 EAC     ACOMPANHOU A INCLUSAO DE ID-DO-CLIENTE    *
+001670*                     NO LAYOUT DO ARQUIVO MESTRE E PASSOU A    *
+001680*                     LISTAR O ID NO DETALHE DO RELATORIO.      *
+001690*  09/08/2026 EAC     PASSOU A USAR O COPYBOOK CLIREC PARA O    *
+001695*                     LAYOUT DE CLIENTE-FILE.                   *
+001700*                                                              *
+001800****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002250 SPECIAL-NAMES.
+002260     DECIMAL-POINT IS COMMA.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CLIENTE-FILE ASSIGN TO "CLIENTE"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS ID-DO-CLIENTE-ARQ
+002850         ALTERNATE RECORD KEY IS NOME-DO-CLIENTE-ARQ
+002870             WITH DUPLICATES
+002900         FILE STATUS IS STATUS-DO-ARQUIVO-CLIENTE.
+003000*
+003100     SELECT RELATORIO-DE-CLIENTES ASSIGN TO "RELCLI"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS STATUS-DO-RELATORIO.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CLIENTE-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003850     COPY CLIREC.
+004200*
+004300 FD  RELATORIO-DE-CLIENTES
+004400     LABEL RECORDS ARE STANDARD.
+004500 01  LINHA-DO-RELATORIO        PIC X(80).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 01  STATUS-DO-ARQUIVO-CLIENTE PIC X(02).
+004900     88 ARQUIVO-OK                VALUE "00".
+005000     88 FIM-DO-ARQUIVO-CLIENTE    VALUE "10".
+005100*
+005200 01  STATUS-DO-RELATORIO       PIC X(02).
+005300     88 RELATORIO-OK              VALUE "00".
+005400*
+005500 01  CONTADORES-DO-RELATORIO.
+005600     05 TOTAL-DE-CLIENTES      PIC 9(05)  VALUE ZERO.
+005700     05 TOTAL-MENOR-DE-IDADE   PIC 9(05)  VALUE ZERO.
+005800     05 TOTAL-ADULTO           PIC 9(05)  VALUE ZERO.
+005900     05 TOTAL-IDOSO            PIC 9(05)  VALUE ZERO.
+006000*
+006100 01  LINHA-DE-DETALHE.
+006150     05 DET-ID                 PIC ZZZZZ9.
+006180     05 FILLER                 PIC X(02)  VALUE SPACES.
+006200     05 DET-NOME               PIC X(30).
+006400     05 FILLER                 PIC X(03)  VALUE SPACES.
+006500     05 DET-IDADE              PIC ZZ9.
+006600     05 FILLER                 PIC X(36)  VALUE SPACES.
+006700*
+006800 01  LINHA-DE-TOTAIS.
+006900     05 FILLER                 PIC X(31)  VALUE
+007000         "TOTAL DE CLIENTES CADASTRADOS: ".
+007100     05 TOT-CLIENTES           PIC ZZZZ9.
+007200     05 FILLER                 PIC X(44)  VALUE SPACES.
+007300*
+007400 PROCEDURE DIVISION.
+007500*
+007600****************************************************************
+007700* 0000-MAINLINE                                                *
+007800*     PARAGRAFO PRINCIPAL - CONTROLA A SEQUENCIA DO PROGRAMA.  *
+007900****************************************************************
+008000 0000-MAINLINE.
+008100     PERFORM 1000-ABRIR-ARQUIVOS
+008200         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+008300     PERFORM 2000-IMPRIMIR-CABECALHO
+008400         THRU 2000-IMPRIMIR-CABECALHO-EXIT.
+008500     PERFORM 3000-LER-CLIENTE
+008600         THRU 3000-LER-CLIENTE-EXIT.
+008700     PERFORM 4000-PROCESSAR-CLIENTE
+008800         THRU 4000-PROCESSAR-CLIENTE-EXIT
+008900         UNTIL FIM-DO-ARQUIVO-CLIENTE.
+009000     PERFORM 5000-IMPRIMIR-RESUMO
+009100         THRU 5000-IMPRIMIR-RESUMO-EXIT.
+009200     PERFORM 9999-ENCERRAR
+009300         THRU 9999-ENCERRAR-EXIT.
+009400     STOP RUN.
+009500*
+009600****************************************************************
+009700* 1000-ABRIR-ARQUIVOS                                          *
+009800*     ABRE O ARQUIVO MESTRE DE CLIENTES E O RELATORIO DE       *
+009900*     SAIDA.                                                   *
+010000****************************************************************
+010100 1000-ABRIR-ARQUIVOS.
+010200     OPEN INPUT CLIENTE-FILE.
+010300     IF NOT ARQUIVO-OK
+010400         DISPLAY "ERRO AO ABRIR CLIENTE-FILE, STATUS = "
+010500             STATUS-DO-ARQUIVO-CLIENTE
+010600         STOP RUN
+010700     END-IF.
+010800     OPEN OUTPUT RELATORIO-DE-CLIENTES.
+010900     IF NOT RELATORIO-OK
+011000         DISPLAY "ERRO AO ABRIR RELCLI, STATUS = "
+011100             STATUS-DO-RELATORIO
+011200         STOP RUN
+011300     END-IF.
+011400 1000-ABRIR-ARQUIVOS-EXIT.
+011500     EXIT.
+011600*
+011700****************************************************************
+011800* 2000-IMPRIMIR-CABECALHO                                      *
+011900*     ESCREVE O CABECALHO DO RELATORIO DIARIO DE CLIENTES.     *
+012000****************************************************************
+012100 2000-IMPRIMIR-CABECALHO.
+012200     MOVE "RELATORIO DIARIO DE CLIENTES CADASTRADOS"
+012300         TO LINHA-DO-RELATORIO.
+012400     WRITE LINHA-DO-RELATORIO.
+012500     MOVE "ID     NOME                            IDADE"
+012600         TO LINHA-DO-RELATORIO.
+012700     WRITE LINHA-DO-RELATORIO.
+012800     MOVE ALL "-" TO LINHA-DO-RELATORIO.
+012900     WRITE LINHA-DO-RELATORIO.
+013000 2000-IMPRIMIR-CABECALHO-EXIT.
+013100     EXIT.
+013200*
+013300****************************************************************
+013400* 3000-LER-CLIENTE                                             *
+013500*     LE O PROXIMO REGISTRO DE CLIENTE-FILE.                   *
+013600****************************************************************
+013700 3000-LER-CLIENTE.
+013800     READ CLIENTE-FILE NEXT RECORD
+013900         AT END
+014000             SET FIM-DO-ARQUIVO-CLIENTE TO TRUE
+014100     END-READ.
+014200 3000-LER-CLIENTE-EXIT.
+014300     EXIT.
+014400*
+014500****************************************************************
+014600* 4000-PROCESSAR-CLIENTE                                       *
+014700*     IMPRIME O DETALHE DO CLIENTE, ACUMULA A CONTAGEM TOTAL   *
+014800*     E A FAIXA ETARIA, E LE O PROXIMO REGISTRO.               *
+014900****************************************************************
+015000 4000-PROCESSAR-CLIENTE.
+015100     ADD 1 TO TOTAL-DE-CLIENTES.
+015150     MOVE ID-DO-CLIENTE-ARQ    TO DET-ID.
+015200     MOVE NOME-DO-CLIENTE-ARQ  TO DET-NOME.
+015300     MOVE IDADE-DO-CLIENTE-ARQ TO DET-IDADE.
+015400     WRITE LINHA-DO-RELATORIO FROM LINHA-DE-DETALHE.
+015500*
+015600     EVALUATE TRUE
+015700         WHEN IDADE-DO-CLIENTE-ARQ < 18
+015800             ADD 1 TO TOTAL-MENOR-DE-IDADE
+015900         WHEN IDADE-DO-CLIENTE-ARQ > 64
+016000             ADD 1 TO TOTAL-IDOSO
+016100         WHEN OTHER
+016200             ADD 1 TO TOTAL-ADULTO
+016300     END-EVALUATE.
+016400*
+016500     PERFORM 3000-LER-CLIENTE
+016600         THRU 3000-LER-CLIENTE-EXIT.
+016700 4000-PROCESSAR-CLIENTE-EXIT.
+016800     EXIT.
+016900*
+017000****************************************************************
+017100* 5000-IMPRIMIR-RESUMO                                         *
+017200*     IMPRIME O TOTAL GERAL E A DISTRIBUICAO POR FAIXA ETARIA. *
+017300****************************************************************
+017400 5000-IMPRIMIR-RESUMO.
+017500     MOVE ALL "-" TO LINHA-DO-RELATORIO.
+017600     WRITE LINHA-DO-RELATORIO.
+017700*
+017800     MOVE SPACES TO LINHA-DE-TOTAIS.
+017900     MOVE "TOTAL DE CLIENTES CADASTRADOS: " TO LINHA-DE-TOTAIS.
+018000     MOVE TOTAL-DE-CLIENTES TO TOT-CLIENTES.
+018100     WRITE LINHA-DO-RELATORIO FROM LINHA-DE-TOTAIS.
+018200*
+018250     MOVE SPACES TO LINHA-DO-RELATORIO.
+018300     STRING "MENOR DE 18 ANOS......: " DELIMITED BY SIZE
+018400         TOTAL-MENOR-DE-IDADE DELIMITED BY SIZE
+018500         INTO LINHA-DO-RELATORIO.
+018600     WRITE LINHA-DO-RELATORIO.
+018700*
+018750     MOVE SPACES TO LINHA-DO-RELATORIO.
+018800     STRING "DE 18 A 64 ANOS.......: " DELIMITED BY SIZE
+018900         TOTAL-ADULTO DELIMITED BY SIZE
+019000         INTO LINHA-DO-RELATORIO.
+019100     WRITE LINHA-DO-RELATORIO.
+019200*
+019250     MOVE SPACES TO LINHA-DO-RELATORIO.
+019300     STRING "65 ANOS OU MAIS.......: " DELIMITED BY SIZE
+019400         TOTAL-IDOSO DELIMITED BY SIZE
+019500         INTO LINHA-DO-RELATORIO.
+019600     WRITE LINHA-DO-RELATORIO.
+019700 5000-IMPRIMIR-RESUMO-EXIT.
+019800     EXIT.
+019900*
+020000****************************************************************
+020100* 9999-ENCERRAR                                                *
+020200*     FECHA OS ARQUIVOS ANTES DO TERMINO DO PROGRAMA.          *
+020300****************************************************************
+020400 9999-ENCERRAR.
+020500     CLOSE CLIENTE-FILE.
+020600     CLOSE RELATORIO-DE-CLIENTES.
+020700 9999-ENCERRAR-EXIT.
+020800     EXIT.
