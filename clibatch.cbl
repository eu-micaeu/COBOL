@@ -0,0 +1,490 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CLIBATCH.
+000300 AUTHOR.      EQUIPE-DE-CADASTRO.
+000400 INSTALLATION. SETOR-DE-ATENDIMENTO-AO-CLIENTE.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*                                                              *
+001000*  HISTORICO DE ALTERACOES                                     *
+001100*                                                              *
+001200*  DATA       AUTOR   DESCRICAO                                *
+001300*  ---------- ------- ------------------------------------     *
+001400*  09/08/2026 EAC     PROGRAMA ORIGINAL - CARGA EM LOTE DE      *
+001500*                     CLIENTES A PARTIR DE UM ARQUIVO DE       *
+001600*                     ENTRADA SEQUENCIAL DE NOME/IDADE,         *
+001700*                     GRAVANDO CADA UM EM CLIENTE-FILE COM UM   *
+001800*                     ID GERADO DA MESMA FORMA QUE O PROGRAMA   *
+001900*                     INTERATIVO MeuProgramaCOBOL.              *
+001950*  09/08/2026 EAC     PASSOU A GRAVAR CADA INCLUSAO NO LOG DE   *
+001960*                     AUDITORIA LOG-DE-AUDITORIA.               *
+001970*  09/08/2026 EAC     ACRESCENTADO PONTO DE CONTROLE PARA       *
+001980*                     REINICIO: O PROGRAMA GRAVA PERIODICAMENTE *
+001985*                     A QUANTIDADE DE REGISTROS DE ENTRADA JA   *
+001990*                     PROCESSADOS EM ARQUIVO-DE-REINICIO E, EM  *
+001992*                     UMA NOVA EXECUCAO APOS UMA QUEDA, PULA OS *
+001994*                     REGISTROS JA PROCESSADOS SEM REGRAVA-LOS. *
+001996*  09/08/2026 EAC     PASSOU A USAR OS COPYBOOKS CLIREC E       *
+001998*                     AUDREC E O ARQUIVO DE ENTRADA GANHOU OS   *
+001999*                     NOVOS CAMPOS DE ENDERECO E CONTATO.       *
+002001*  09/08/2026 EAC     O PONTO DE CONTROLE PASSOU A SER GRAVADO  *
+002002*                     A CADA REGISTRO DE ENTRADA PROCESSADO, E  *
+002003*                     NAO MAIS A CADA 50, PARA QUE UMA QUEDA DO *
+002004*                     JOB NUNCA DEIXE REGISTROS JA GRAVADOS EM  *
+002005*                     CLIENTE-FILE SEM REGISTRO NO PONTO DE     *
+002006*                     CONTROLE (O QUE OS FARIA SER REGRAVADOS   *
+002007*                     COM UM NOVO ID NO REINICIO).              *
+002008*                                                              *
+002100****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002550 SPECIAL-NAMES.
+002560     DECIMAL-POINT IS COMMA.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CLIENTE-FILE ASSIGN TO "CLIENTE"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS ID-DO-CLIENTE-ARQ
+003200         ALTERNATE RECORD KEY IS NOME-DO-CLIENTE-ARQ
+003300             WITH DUPLICATES
+003400         FILE STATUS IS STATUS-DO-ARQUIVO-CLIENTE.
+003500*
+003600     SELECT ARQUIVO-DE-ENTRADA ASSIGN TO "ENTRADA"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS STATUS-DO-ARQUIVO-ENTRADA.
+003850*
+003860     SELECT LOG-DE-AUDITORIA ASSIGN TO "AUDITLOG"
+003870         ORGANIZATION IS SEQUENTIAL
+003880         FILE STATUS IS STATUS-DO-LOG-DE-AUDITORIA.
+003900*
+003910     SELECT ARQUIVO-DE-REINICIO ASSIGN TO "RESTART"
+003920         ORGANIZATION IS INDEXED
+003930         ACCESS MODE IS DYNAMIC
+003940         RECORD KEY IS ID-DO-JOB-REINICIO
+003950         FILE STATUS IS STATUS-DO-ARQUIVO-REINICIO.
+003960*
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  CLIENTE-FILE
+004300     LABEL RECORDS ARE STANDARD.
+004350     COPY CLIREC.
+004800*
+004900 FD  ARQUIVO-DE-ENTRADA
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  REGISTRO-DE-ENTRADA.
+005200     05 NOME-DO-CLIENTE-ENT    PIC X(30).
+005300     05 IDADE-DO-CLIENTE-ENT   PIC 99.
+005310     05 ENDERECO-DO-CLIENTE-ENT PIC X(40).
+005320     05 CIDADE-DO-CLIENTE-ENT  PIC X(20).
+005330     05 UF-DO-CLIENTE-ENT      PIC X(02).
+005340     05 CEP-DO-CLIENTE-ENT     PIC X(08).
+005345     05 TELEFONE-DO-CLIENTE-ENT PIC X(15).
+005347     05 EMAIL-DO-CLIENTE-ENT   PIC X(40).
+005350*
+005360 FD  LOG-DE-AUDITORIA
+005370     LABEL RECORDS ARE STANDARD.
+005375     COPY AUDREC.
+005470*
+005480 FD  ARQUIVO-DE-REINICIO
+005485     LABEL RECORDS ARE STANDARD.
+005490 01  REGISTRO-DE-REINICIO.
+005492     05 ID-DO-JOB-REINICIO      PIC X(08).
+005494     05 QTD-PROCESSADA-REINICIO PIC 9(08).
+005496*
+005500 WORKING-STORAGE SECTION.
+005600 01  ID-DO-CLIENTE             PIC 9(06).
+005650 01  ID-DO-OPERADOR            PIC X(08)  VALUE "BATCH".
+005700*
+005800 01  STATUS-DO-ARQUIVO-CLIENTE PIC X(02).
+005900     88 ARQUIVO-OK                VALUE "00".
+005950     88 REGISTRO-NAO-ENCONTRADO   VALUE "23".
+006000     88 FIM-DO-ARQUIVO-CLIENTE    VALUE "10".
+006100*
+006200 01  STATUS-DO-ARQUIVO-ENTRADA PIC X(02).
+006300     88 ENTRADA-OK                VALUE "00".
+006400     88 FIM-DO-ARQUIVO-ENTRADA    VALUE "10".
+006450*
+006460 01  STATUS-DO-LOG-DE-AUDITORIA PIC X(02).
+006470     88 LOG-DE-AUDITORIA-OK       VALUE "00".
+006500*
+006510 01  STATUS-DO-ARQUIVO-REINICIO PIC X(02).
+006520     88 REINICIO-OK                VALUE "00".
+006530     88 REINICIO-NAO-ENCONTRADO    VALUE "35".
+006540*
+006550 01  CONTROLE-DE-REINICIO.
+006560     05 QTD-JA-PROCESSADA-ANTES PIC 9(08)  VALUE ZERO.
+006570     05 INTERVALO-DO-CHECKPOINT PIC 9(04)  VALUE 1.
+006580     05 RESTO-DO-CHECKPOINT     PIC 9(04)  VALUE ZERO.
+006590     05 QUOCIENTE-DO-CHECKPOINT PIC 9(06)  VALUE ZERO.
+006595*
+006600 01  CONTROLE-DE-ID.
+006700     05 MAIOR-ID-ENCONTRADO    PIC 9(06)  VALUE ZERO.
+006800     05 PROXIMO-ID-DO-CLIENTE  PIC 9(06)  VALUE 1.
+006900*
+007000 01  CONTADORES-DO-LOTE.
+007100     05 TOTAL-LIDO-DO-LOTE     PIC 9(06)  VALUE ZERO.
+007200     05 TOTAL-GRAVADO-DO-LOTE  PIC 9(06)  VALUE ZERO.
+007300     05 TOTAL-REJEITADO-DO-LOTE PIC 9(06) VALUE ZERO.
+007320*
+007330 01  SW-NOME-DUPLICADO-DO-LOTE PIC X(01)  VALUE "N".
+007340     88 NOME-DUPLICADO-DO-LOTE     VALUE "S".
+007350*
+007360 01  PARAMETROS-DE-AUDITORIA.
+007370     05 TIPO-PARA-AUDITORIA    PIC X(10).
+007380     05 CAMPO-PARA-AUDITORIA   PIC X(20).
+007390     05 VALOR-ANTIGO-PARA-AUDITORIA PIC X(40).
+007395     05 VALOR-NOVO-PARA-AUDITORIA   PIC X(40).
+007400*
+007500 PROCEDURE DIVISION.
+007600*
+007700****************************************************************
+007800* 0000-MAINLINE                                                *
+007900*     PARAGRAFO PRINCIPAL - CONTROLA A SEQUENCIA DO PROGRAMA.  *
+008000****************************************************************
+008100 0000-MAINLINE.
+008200     PERFORM 1000-ABRIR-ARQUIVOS
+008300         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+008400     PERFORM 1200-OBTER-PROXIMO-ID
+008500         THRU 1200-OBTER-PROXIMO-ID-EXIT.
+008550     PERFORM 1400-PULAR-REGISTROS-JA-PROCESSADOS
+008560         THRU 1400-PULAR-REGISTROS-JA-PROCESSADOS-EXIT.
+008600     PERFORM 2000-LER-ENTRADA
+008700         THRU 2000-LER-ENTRADA-EXIT.
+008800     PERFORM 3000-PROCESSAR-ENTRADA
+008900         THRU 3000-PROCESSAR-ENTRADA-EXIT
+009000         UNTIL FIM-DO-ARQUIVO-ENTRADA.
+009100     PERFORM 4000-IMPRIMIR-TOTAIS-DO-LOTE
+009200         THRU 4000-IMPRIMIR-TOTAIS-DO-LOTE-EXIT.
+009300     PERFORM 9999-ENCERRAR
+009400         THRU 9999-ENCERRAR-EXIT.
+009500     STOP RUN.
+009600*
+009700****************************************************************
+009800* 1000-ABRIR-ARQUIVOS                                          *
+010000*     ABRE O ARQUIVO MESTRE DE CLIENTES E O ARQUIVO DE ENTRADA *
+010100*     DO LOTE.                                                 *
+010200****************************************************************
+010300 1000-ABRIR-ARQUIVOS.
+010400     OPEN I-O CLIENTE-FILE.
+010500     IF NOT ARQUIVO-OK
+010600         DISPLAY "ERRO AO ABRIR CLIENTE-FILE, STATUS = "
+010700             STATUS-DO-ARQUIVO-CLIENTE
+010800         STOP RUN
+010900     END-IF.
+011000     OPEN INPUT ARQUIVO-DE-ENTRADA.
+011100     IF NOT ENTRADA-OK
+011200         DISPLAY "ERRO AO ABRIR ARQUIVO-DE-ENTRADA, STATUS = "
+011300             STATUS-DO-ARQUIVO-ENTRADA
+011400         STOP RUN
+011500     END-IF.
+011520     OPEN EXTEND LOG-DE-AUDITORIA.
+011540     IF NOT LOG-DE-AUDITORIA-OK
+011560         DISPLAY "ERRO AO ABRIR LOG-DE-AUDITORIA, STATUS = "
+011580             STATUS-DO-LOG-DE-AUDITORIA
+011590         STOP RUN
+011595     END-IF.
+011596     PERFORM 1100-OBTER-PONTO-DE-REINICIO
+011597         THRU 1100-OBTER-PONTO-DE-REINICIO-EXIT.
+011600 1000-ABRIR-ARQUIVOS-EXIT.
+011700     EXIT.
+011800*
+011810****************************************************************
+011820* 1100-OBTER-PONTO-DE-REINICIO                                 *
+011830*     ABRE O ARQUIVO DE REINICIO, CRIANDO-O NA PRIMEIRA         *
+011840*     EXECUCAO, E RECUPERA A QUANTIDADE DE REGISTROS DE ENTRADA *
+011850*     JA PROCESSADOS EM EXECUCOES ANTERIORES.                   *
+011860****************************************************************
+011870 1100-OBTER-PONTO-DE-REINICIO.
+011880     OPEN I-O ARQUIVO-DE-REINICIO.
+011890     IF REINICIO-NAO-ENCONTRADO
+011900         OPEN OUTPUT ARQUIVO-DE-REINICIO
+011910         MOVE "CLIBATCH" TO ID-DO-JOB-REINICIO
+011920         MOVE ZERO       TO QTD-PROCESSADA-REINICIO
+011930         WRITE REGISTRO-DE-REINICIO
+011940         CLOSE ARQUIVO-DE-REINICIO
+011950         OPEN I-O ARQUIVO-DE-REINICIO
+011960     END-IF.
+011970     IF NOT REINICIO-OK
+011980         DISPLAY "ERRO AO ABRIR ARQUIVO-DE-REINICIO, STATUS = "
+011990             STATUS-DO-ARQUIVO-REINICIO
+012000         STOP RUN
+012010     END-IF.
+012020     MOVE "CLIBATCH" TO ID-DO-JOB-REINICIO.
+012030     READ ARQUIVO-DE-REINICIO
+012040         INVALID KEY
+012050             MOVE ZERO TO QTD-PROCESSADA-REINICIO
+012060             WRITE REGISTRO-DE-REINICIO
+012070     END-READ.
+012080     MOVE QTD-PROCESSADA-REINICIO TO QTD-JA-PROCESSADA-ANTES.
+012090     IF QTD-JA-PROCESSADA-ANTES > ZERO
+012100         DISPLAY "REINICIANDO LOTE A PARTIR DO REGISTRO "
+012110             QTD-JA-PROCESSADA-ANTES " (PONTO DE CONTROLE)"
+012120     END-IF.
+012130 1100-OBTER-PONTO-DE-REINICIO-EXIT.
+012140     EXIT.
+012150*
+012160****************************************************************
+012170* 1200-OBTER-PROXIMO-ID                                        *
+012180*     PERCORRE O ARQUIVO MESTRE PARA DESCOBRIR O MAIOR         *
+012190*     ID-DO-CLIENTE JA GRAVADO E CALCULA O PROXIMO A USAR.     *
+012195****************************************************************
+012400 1200-OBTER-PROXIMO-ID.
+012500     MOVE ZERO TO ID-DO-CLIENTE-ARQ.
+012600     START CLIENTE-FILE KEY IS NOT LESS THAN ID-DO-CLIENTE-ARQ
+012700         INVALID KEY
+012800             SET FIM-DO-ARQUIVO-CLIENTE TO TRUE
+012900     END-START.
+013000     IF NOT FIM-DO-ARQUIVO-CLIENTE
+013100         PERFORM 1300-LER-CLIENTE-SEQUENCIAL
+013200             THRU 1300-LER-CLIENTE-SEQUENCIAL-EXIT
+013300         PERFORM 1250-ACUMULAR-MAIOR-ID
+013400             THRU 1250-ACUMULAR-MAIOR-ID-EXIT
+013500             UNTIL FIM-DO-ARQUIVO-CLIENTE
+013600     END-IF.
+013700     COMPUTE PROXIMO-ID-DO-CLIENTE = MAIOR-ID-ENCONTRADO + 1.
+013800     MOVE "00" TO STATUS-DO-ARQUIVO-CLIENTE.
+013900 1200-OBTER-PROXIMO-ID-EXIT.
+014000     EXIT.
+014100*
+014200****************************************************************
+014300* 1250-ACUMULAR-MAIOR-ID                                       *
+014400*     COMPARA O ID DO REGISTRO LIDO COM O MAIOR JA VISTO E LE  *
+014500*     O PROXIMO REGISTRO DO ARQUIVO.                           *
+014600****************************************************************
+014700 1250-ACUMULAR-MAIOR-ID.
+014800     IF ID-DO-CLIENTE-ARQ > MAIOR-ID-ENCONTRADO
+014900         MOVE ID-DO-CLIENTE-ARQ TO MAIOR-ID-ENCONTRADO
+015000     END-IF.
+015100     PERFORM 1300-LER-CLIENTE-SEQUENCIAL
+015200         THRU 1300-LER-CLIENTE-SEQUENCIAL-EXIT.
+015300 1250-ACUMULAR-MAIOR-ID-EXIT.
+015400     EXIT.
+015500*
+015600****************************************************************
+015700* 1300-LER-CLIENTE-SEQUENCIAL                                  *
+015800*     LE O PROXIMO REGISTRO DE CLIENTE-FILE EM SEQUENCIA DE    *
+015900*     CHAVE PRIMARIA (USADO NA DESCOBERTA DO PROXIMO ID).      *
+016000****************************************************************
+016100 1300-LER-CLIENTE-SEQUENCIAL.
+016200     READ CLIENTE-FILE NEXT RECORD
+016300         AT END
+016400             SET FIM-DO-ARQUIVO-CLIENTE TO TRUE
+016500     END-READ.
+016600 1300-LER-CLIENTE-SEQUENCIAL-EXIT.
+016700     EXIT.
+016750*
+016760****************************************************************
+016770* 1400-PULAR-REGISTROS-JA-PROCESSADOS                          *
+016780*     EM UMA EXECUCAO DE REINICIO, LE E DESCARTA OS REGISTROS  *
+016790*     DE ENTRADA JA CONTABILIZADOS NO ULTIMO PONTO DE CONTROLE, *
+016800*     SEM REGRAVA-LOS NO ARQUIVO MESTRE.                        *
+016810****************************************************************
+016820 1400-PULAR-REGISTROS-JA-PROCESSADOS.
+016830     PERFORM 1450-LER-E-DESCARTAR-ENTRADA
+016840         THRU 1450-LER-E-DESCARTAR-ENTRADA-EXIT
+016850         UNTIL FIM-DO-ARQUIVO-ENTRADA
+016860         OR TOTAL-LIDO-DO-LOTE NOT LESS THAN
+016870             QTD-JA-PROCESSADA-ANTES.
+016880 1400-PULAR-REGISTROS-JA-PROCESSADOS-EXIT.
+016890     EXIT.
+016900*
+016910****************************************************************
+016920* 1450-LER-E-DESCARTAR-ENTRADA                                 *
+016930*     LE UM REGISTRO DE ENTRADA JA PROCESSADO EM EXECUCAO       *
+016940*     ANTERIOR E O DESCARTA, MANTENDO A CONTAGEM DE LIDOS.      *
+016950****************************************************************
+016960 1450-LER-E-DESCARTAR-ENTRADA.
+016970     PERFORM 2000-LER-ENTRADA
+016980         THRU 2000-LER-ENTRADA-EXIT.
+016990     IF NOT FIM-DO-ARQUIVO-ENTRADA
+017000         ADD 1 TO TOTAL-LIDO-DO-LOTE
+017010     END-IF.
+017020 1450-LER-E-DESCARTAR-ENTRADA-EXIT.
+017030     EXIT.
+017040*
+017050****************************************************************
+017060* 2000-LER-ENTRADA                                             *
+017070*     LE O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA DO LOTE.     *
+017080****************************************************************
+017300 2000-LER-ENTRADA.
+017400     READ ARQUIVO-DE-ENTRADA
+017500         AT END
+017600             SET FIM-DO-ARQUIVO-ENTRADA TO TRUE
+017700     END-READ.
+017800 2000-LER-ENTRADA-EXIT.
+017900     EXIT.
+018000*
+018100****************************************************************
+018200* 3000-PROCESSAR-ENTRADA                                       *
+018300*     VALIDA O PAR NOME/IDADE LIDO, GRAVA O CLIENTE COM O      *
+018400*     PROXIMO ID DISPONIVEL E LE O PROXIMO REGISTRO DE         *
+018500*     ENTRADA.                                                 *
+018600****************************************************************
+018700 3000-PROCESSAR-ENTRADA.
+018800     ADD 1 TO TOTAL-LIDO-DO-LOTE.
+018900     IF NOME-DO-CLIENTE-ENT = SPACES OR
+019000         IDADE-DO-CLIENTE-ENT IS NOT NUMERIC OR
+019100         IDADE-DO-CLIENTE-ENT = ZERO
+019200         DISPLAY "REGISTRO REJEITADO NA LINHA "
+019300             TOTAL-LIDO-DO-LOTE ": " REGISTRO-DE-ENTRADA
+019400         ADD 1 TO TOTAL-REJEITADO-DO-LOTE
+019500     ELSE
+019510         PERFORM 3050-VERIFICAR-NOME-DUPLICADO-DO-LOTE
+019520             THRU 3050-VERIFICAR-NOME-DUPLICADO-DO-LOTE-EXIT
+019530         IF NOME-DUPLICADO-DO-LOTE
+019540             DISPLAY "REGISTRO REJEITADO NA LINHA "
+019550                 TOTAL-LIDO-DO-LOTE ": NOME JA CADASTRADO - "
+019560                 REGISTRO-DE-ENTRADA
+019570             ADD 1 TO TOTAL-REJEITADO-DO-LOTE
+019580         ELSE
+019600             PERFORM 3100-GRAVAR-CLIENTE-DO-LOTE
+019700                 THRU 3100-GRAVAR-CLIENTE-DO-LOTE-EXIT
+019750         END-IF
+019800     END-IF.
+019810     DIVIDE TOTAL-LIDO-DO-LOTE BY INTERVALO-DO-CHECKPOINT
+019820         GIVING QUOCIENTE-DO-CHECKPOINT
+019830         REMAINDER RESTO-DO-CHECKPOINT.
+019840     IF RESTO-DO-CHECKPOINT = ZERO
+019850         PERFORM 7000-GRAVAR-PONTO-DE-CONTROLE
+019860             THRU 7000-GRAVAR-PONTO-DE-CONTROLE-EXIT
+019870     END-IF.
+019900     PERFORM 2000-LER-ENTRADA
+020000         THRU 2000-LER-ENTRADA-EXIT.
+020100 3000-PROCESSAR-ENTRADA-EXIT.
+020200     EXIT.
+020300*
+020310****************************************************************
+020320* 3050-VERIFICAR-NOME-DUPLICADO-DO-LOTE                        *
+020330*     PROCURA O NOME LIDO DA ENTRADA NO ARQUIVO MESTRE PELA     *
+020340*     CHAVE ALTERNATIVA. COMO O LOTE RODA SEM OPERADOR, UM      *
+020350*     NOME JA CADASTRADO E SEMPRE REJEITADO (SEM PERGUNTA).     *
+020360****************************************************************
+020370 3050-VERIFICAR-NOME-DUPLICADO-DO-LOTE.
+020380     MOVE "N" TO SW-NOME-DUPLICADO-DO-LOTE.
+020390     MOVE NOME-DO-CLIENTE-ENT TO NOME-DO-CLIENTE-ARQ.
+020400     READ CLIENTE-FILE KEY IS NOME-DO-CLIENTE-ARQ
+020410         INVALID KEY
+020420             SET REGISTRO-NAO-ENCONTRADO TO TRUE
+020430     END-READ.
+020440     IF NOT REGISTRO-NAO-ENCONTRADO
+020450         MOVE "S" TO SW-NOME-DUPLICADO-DO-LOTE
+020460     END-IF.
+020470 3050-VERIFICAR-NOME-DUPLICADO-DO-LOTE-EXIT.
+020480     EXIT.
+020490*
+020495****************************************************************
+020500* 3100-GRAVAR-CLIENTE-DO-LOTE                                  *
+020600*     ATRIBUI O PROXIMO ID E GRAVA O CLIENTE NO ARQUIVO        *
+020700*     MESTRE.                                                  *
+020800****************************************************************
+020900 3100-GRAVAR-CLIENTE-DO-LOTE.
+021000     MOVE PROXIMO-ID-DO-CLIENTE TO ID-DO-CLIENTE.
+021100     MOVE ID-DO-CLIENTE        TO ID-DO-CLIENTE-ARQ.
+021200     MOVE NOME-DO-CLIENTE-ENT  TO NOME-DO-CLIENTE-ARQ.
+021300     MOVE IDADE-DO-CLIENTE-ENT TO IDADE-DO-CLIENTE-ARQ.
+021310     MOVE ENDERECO-DO-CLIENTE-ENT TO ENDERECO-DO-CLIENTE-ARQ.
+021320     MOVE CIDADE-DO-CLIENTE-ENT   TO CIDADE-DO-CLIENTE-ARQ.
+021330     MOVE UF-DO-CLIENTE-ENT       TO UF-DO-CLIENTE-ARQ.
+021340     MOVE CEP-DO-CLIENTE-ENT      TO CEP-DO-CLIENTE-ARQ.
+021350     MOVE TELEFONE-DO-CLIENTE-ENT TO TELEFONE-DO-CLIENTE-ARQ.
+021360     MOVE EMAIL-DO-CLIENTE-ENT    TO EMAIL-DO-CLIENTE-ARQ.
+021370     ACCEPT DATA-DE-CADASTRO-ARQ FROM DATE YYYYMMDD.
+021380     SET CLIENTE-ATIVO-ARQ TO TRUE.
+021400     WRITE REGISTRO-DO-CLIENTE.
+021500     IF NOT ARQUIVO-OK
+021600         DISPLAY "ERRO AO GRAVAR CLIENTE ID " ID-DO-CLIENTE
+021700             ", STATUS = " STATUS-DO-ARQUIVO-CLIENTE
+021800         ADD 1 TO TOTAL-REJEITADO-DO-LOTE
+021900     ELSE
+022000         ADD 1 TO TOTAL-GRAVADO-DO-LOTE
+022100         ADD 1 TO PROXIMO-ID-DO-CLIENTE
+022120         MOVE "INCLUSAO"        TO TIPO-PARA-AUDITORIA
+022130         MOVE "NOME-DO-CLIENTE" TO CAMPO-PARA-AUDITORIA
+022140         MOVE SPACES            TO VALOR-ANTIGO-PARA-AUDITORIA
+022150         MOVE NOME-DO-CLIENTE-ENT TO VALOR-NOVO-PARA-AUDITORIA
+022160         PERFORM 8000-GRAVAR-AUDITORIA
+022170             THRU 8000-GRAVAR-AUDITORIA-EXIT
+022180         MOVE "IDADE-DO-CLIENTE" TO CAMPO-PARA-AUDITORIA
+022190         MOVE SPACES              TO VALOR-ANTIGO-PARA-AUDITORIA
+022195         MOVE SPACES              TO VALOR-NOVO-PARA-AUDITORIA
+022197         MOVE IDADE-DO-CLIENTE-ENT TO VALOR-NOVO-PARA-AUDITORIA
+022198         PERFORM 8000-GRAVAR-AUDITORIA
+022199             THRU 8000-GRAVAR-AUDITORIA-EXIT
+022200     END-IF.
+022300 3100-GRAVAR-CLIENTE-DO-LOTE-EXIT.
+022400     EXIT.
+022500*
+022600****************************************************************
+022700* 4000-IMPRIMIR-TOTAIS-DO-LOTE                                 *
+022800*     EXIBE O RESUMO DA CARGA EM LOTE.                         *
+022900****************************************************************
+023000 4000-IMPRIMIR-TOTAIS-DO-LOTE.
+023100     DISPLAY "REGISTROS LIDOS.....: " TOTAL-LIDO-DO-LOTE.
+023200     DISPLAY "REGISTROS GRAVADOS..: " TOTAL-GRAVADO-DO-LOTE.
+023300     DISPLAY "REGISTROS REJEITADOS: " TOTAL-REJEITADO-DO-LOTE.
+023400 4000-IMPRIMIR-TOTAIS-DO-LOTE-EXIT.
+023500     EXIT.
+023550*
+023551****************************************************************
+023552* 7000-GRAVAR-PONTO-DE-CONTROLE                                *
+023553*     ATUALIZA O ARQUIVO-DE-REINICIO COM A QUANTIDADE DE       *
+023554*     REGISTROS DE ENTRADA PROCESSADOS ATE AGORA, PERMITINDO   *
+023555*     RETOMAR O LOTE DESTE PONTO EM CASO DE QUEDA DO JOB.      *
+023556****************************************************************
+023557 7000-GRAVAR-PONTO-DE-CONTROLE.
+023558     MOVE TOTAL-LIDO-DO-LOTE TO QTD-PROCESSADA-REINICIO.
+023559     REWRITE REGISTRO-DE-REINICIO.
+023560     IF NOT REINICIO-OK
+023561         DISPLAY "ERRO AO GRAVAR PONTO DE CONTROLE, STATUS = "
+023562             STATUS-DO-ARQUIVO-REINICIO
+023563     END-IF.
+023564 7000-GRAVAR-PONTO-DE-CONTROLE-EXIT.
+023565     EXIT.
+023566*
+023567****************************************************************
+023570* 8000-GRAVAR-AUDITORIA                                        *
+023580*     MONTA E GRAVA UM REGISTRO NO LOG-DE-AUDITORIA A PARTIR   *
+023590*     DOS PARAMETROS-DE-AUDITORIA JA PREENCHIDOS PELO          *
+023592*     PARAGRAFO CHAMADOR.                                      *
+023594****************************************************************
+023600 8000-GRAVAR-AUDITORIA.
+023610     ACCEPT DATA-DO-EVENTO FROM DATE YYYYMMDD.
+023620     ACCEPT HORA-DO-EVENTO FROM TIME.
+023630     MOVE ID-DO-OPERADOR       TO ID-DO-OPERADOR-LOG.
+023640     MOVE TIPO-PARA-AUDITORIA  TO TIPO-DO-EVENTO.
+023650     MOVE ID-DO-CLIENTE        TO ID-DO-CLIENTE-LOG.
+023660     MOVE CAMPO-PARA-AUDITORIA TO CAMPO-ALTERADO.
+023670     MOVE VALOR-ANTIGO-PARA-AUDITORIA TO VALOR-ANTIGO.
+023680     MOVE VALOR-NOVO-PARA-AUDITORIA   TO VALOR-NOVO.
+023690     WRITE REGISTRO-DE-AUDITORIA.
+023692     IF NOT LOG-DE-AUDITORIA-OK
+023694         DISPLAY "ERRO AO GRAVAR LOG-DE-AUDITORIA, STATUS = "
+023696             STATUS-DO-LOG-DE-AUDITORIA
+023698     END-IF.
+023699 8000-GRAVAR-AUDITORIA-EXIT.
+023700     EXIT.
+023710*
+023720****************************************************************
+023800* 9999-ENCERRAR                                                *
+023900*     FECHA OS ARQUIVOS ANTES DO TERMINO DO PROGRAMA. O LOTE   *
+023920*     TERMINOU POR TER LIDO TODA A ENTRADA, ENTAO O PONTO DE   *
+023940*     CONTROLE E ZERADO PARA QUE A PROXIMA EXECUCAO COMECE UM  *
+023960*     NOVO LOTE DESDE O INICIO.                                *
+024000****************************************************************
+024100 9999-ENCERRAR.
+024050     MOVE ZERO TO QTD-PROCESSADA-REINICIO.
+024060     REWRITE REGISTRO-DE-REINICIO.
+024062     IF NOT REINICIO-OK
+024064         DISPLAY "ERRO AO ZERAR PONTO DE CONTROLE, STATUS = "
+024066             STATUS-DO-ARQUIVO-REINICIO
+024068     END-IF.
+024070     CLOSE ARQUIVO-DE-REINICIO.
+024200     CLOSE CLIENTE-FILE.
+024300     CLOSE ARQUIVO-DE-ENTRADA.
+024350     CLOSE LOG-DE-AUDITORIA.
+024400 9999-ENCERRAR-EXIT.
+024500     EXIT.
