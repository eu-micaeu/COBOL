@@ -1,19 +1,821 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MeuProgramaCOBOL.  *> Definindo o nome do programa.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NOME-DO-CLIENTE    PIC X(30). *> Declaração de uma variável alfanumérica.
-       01 IDADE-DO-CLIENTE   PIC 99.   *> Declaração de uma variável numérica.
-
-       PROCEDURE DIVISION.
-          DISPLAY 'Digite seu nome: '. *> Exibe mensagem para o usuário.
-          ACCEPT NOME-DO-CLIENTE.       *> Aceita a entrada do usuário para a variável.
-
-          DISPLAY 'Digite sua idade: '.
-          ACCEPT IDADE-DO-CLIENTE.
-
-          DISPLAY 'Bem-vindo, ' NOME-DO-CLIENTE '.'.
-          DISPLAY 'Você tem ' IDADE-DO-CLIENTE ' anos.'.
-
-          STOP RUN.                     *> Encerra a execução do programa.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  MeuProgramaCOBOL.
+000300 AUTHOR.      EQUIPE-DE-CADASTRO.
+000400 INSTALLATION. SETOR-DE-ATENDIMENTO-AO-CLIENTE.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*                                                              *
+001000*  HISTORICO DE ALTERACOES                                     *
+001100*                                                              *
+001200*  DATA       AUTOR   DESCRICAO                                *
+001300*  ---------- ------- ------------------------------------     *
+001400*  09/08/2026 EAC     PROGRAMA ORIGINAL - CAPTURA NOME E        *
+001500*                     IDADE DO CLIENTE E EXIBE NA TELA.         *
+001600*  09/08/2026 EAC     GRAVACAO DO CADASTRO NO ARQUIVO MESTRE    *
+001700*                     INDEXADO CLIENTE-FILE (CHAVE = NOME).     *
+001800*  09/08/2026 EAC     VALIDACAO E RE-PERGUNTA DE NOME E IDADE   *
+001900*                     ANTES DE ACEITAR O CADASTRO.              *
+002000*  09/08/2026 EAC     INCLUIDO ID-DO-CLIENTE COMO CHAVE         *
+002100*                     PRIMARIA (GERADO), NOME PASSOU A CHAVE    *
+002200*                     ALTERNATIVA COM DUPLICATAS, E PASSOU A    *
+002300*                     AVISAR O OPERADOR QUANDO O NOME JA        *
+002400*                     EXISTE NO ARQUIVO MESTRE.                 *
+002450*  09/08/2026 EAC     PASSOU A SOLICITAR O ID DO OPERADOR E A   *
+002460*                     GRAVAR CADA INCLUSAO NO LOG DE AUDITORIA  *
+002470*                     LOG-DE-AUDITORIA.                         *
+002480*  09/08/2026 EAC     LAYOUT DO CLIENTE E DO LOG DE AUDITORIA   *
+002485*                     PASSARAM PARA OS COPYBOOKS CLIREC E       *
+002490*                     AUDREC. REGISTRO DO CLIENTE AMPLIADO COM  *
+002495*                     ENDERECO, CONTATO, DATA DE CADASTRO E     *
+002497*                     SITUACAO.                                 *
+002498*  09/08/2026 EAC     ACRESCENTADO MODO DE CONSULTA/ALTERACAO   *
+002499*                     DE CLIENTE JA CADASTRADO, ALEM DO MODO DE *
+002499*                     NOVO CADASTRO. TODA ALTERACAO GRAVA UM    *
+002499*                     EVENTO NO LOG DE AUDITORIA.               *
+002499*  09/08/2026 EAC     3000-GRAVAR-CLIENTE PASSOU A TRATAR O    *
+002499*                     STATUS "22" (ID DUPLICADO) NA GRAVACAO   *
+002499*                     DO CLIENTE, ALEM DO STATUS GENERICO DE   *
+002499*                     ERRO JA TRATADO.                         *
+002500*                                                              *
+002600****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. IBM-370.
+003000 OBJECT-COMPUTER. IBM-370.
+003100 SPECIAL-NAMES.
+003200     DECIMAL-POINT IS COMMA.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CLIENTE-FILE ASSIGN TO "CLIENTE"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS ID-DO-CLIENTE-ARQ
+003900         ALTERNATE RECORD KEY IS NOME-DO-CLIENTE-ARQ
+004000             WITH DUPLICATES
+004100         FILE STATUS IS STATUS-DO-ARQUIVO-CLIENTE.
+004150*
+004160     SELECT LOG-DE-AUDITORIA ASSIGN TO "AUDITLOG"
+004170         ORGANIZATION IS SEQUENTIAL
+004180         FILE STATUS IS STATUS-DO-LOG-DE-AUDITORIA.
+004200*
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  CLIENTE-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004650     COPY CLIREC.
+004700*
+005060 FD  LOG-DE-AUDITORIA
+005070     LABEL RECORDS ARE STANDARD.
+005075     COPY AUDREC.
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 01  ID-DO-CLIENTE             PIC 9(06).
+005400 01  NOME-DO-CLIENTE           PIC X(30).
+005500 01  IDADE-DO-CLIENTE          PIC 99.
+005600 01  IDADE-DO-CLIENTE-ENTRADA  PIC X(02).
+005700 01  CONFIRMACAO-DO-OPERADOR   PIC X(01).
+005750 01  ID-DO-OPERADOR            PIC X(08).
+005760 01  ENDERECO-DO-CLIENTE       PIC X(40).
+005770 01  CIDADE-DO-CLIENTE         PIC X(20).
+005780 01  UF-DO-CLIENTE             PIC X(02).
+005790 01  CEP-DO-CLIENTE            PIC X(08).
+005795 01  TELEFONE-DO-CLIENTE       PIC X(15).
+005797 01  EMAIL-DO-CLIENTE          PIC X(40).
+005800*
+005900 01  STATUS-DO-ARQUIVO-CLIENTE PIC X(02).
+006000     88 ARQUIVO-OK                VALUE "00".
+006100     88 ARQUIVO-DUPLICADO         VALUE "22".
+006200     88 REGISTRO-NAO-ENCONTRADO   VALUE "23".
+006300     88 FIM-DO-ARQUIVO-CLIENTE    VALUE "10".
+006350*
+006360 01  STATUS-DO-LOG-DE-AUDITORIA PIC X(02).
+006370     88 LOG-DE-AUDITORIA-OK       VALUE "00".
+006400*
+006500 01  CHAVES-DE-VALIDACAO.
+006600     05 SW-NOME-VALIDO         PIC X(01)  VALUE "N".
+006700        88 NOME-VALIDO             VALUE "S".
+006800     05 SW-IDADE-VALIDA        PIC X(01)  VALUE "N".
+006900        88 IDADE-VALIDA            VALUE "S".
+007000     05 SW-NOME-DUPLICADO      PIC X(01)  VALUE "N".
+007100        88 NOME-DUPLICADO          VALUE "S".
+007150     05 SW-MODO-VALIDO         PIC X(01)  VALUE "N".
+007160        88 MODO-VALIDO             VALUE "S".
+007170     05 SW-SAIR-DA-ALTERACAO   PIC X(01)  VALUE "N".
+007180        88 SAIR-DA-ALTERACAO       VALUE "S".
+007190     05 SW-ID-CONSULTA-VALIDO  PIC X(01)  VALUE "N".
+007195        88 ID-CONSULTA-VALIDO      VALUE "S".
+007200*
+007210 01  MODO-DE-OPERACAO         PIC X(01).
+007220     88 MODO-INCLUSAO             VALUE "1".
+007230     88 MODO-CONSULTA             VALUE "2".
+007240*
+007250 01  ID-DE-CONSULTA-ENTRADA   PIC X(06).
+007260 01  ID-DE-CONSULTA           PIC 9(06).
+007270 01  OPCAO-DE-ALTERACAO       PIC X(01).
+007275 01  ID-DO-CLIENTE-EM-ALTERACAO PIC 9(06) VALUE ZERO.
+007280*
+007300 01  CONTROLE-DE-ID.
+007400     05 MAIOR-ID-ENCONTRADO    PIC 9(06)  VALUE ZERO.
+007500     05 PROXIMO-ID-DO-CLIENTE  PIC 9(06)  VALUE 1.
+007550*
+007560 01  PARAMETROS-DE-AUDITORIA.
+007570     05 TIPO-PARA-AUDITORIA    PIC X(10).
+007580     05 CAMPO-PARA-AUDITORIA   PIC X(20).
+007590     05 VALOR-ANTIGO-PARA-AUDITORIA PIC X(40).
+007600     05 VALOR-NOVO-PARA-AUDITORIA   PIC X(40).
+007700 PROCEDURE DIVISION.
+007800*
+007900****************************************************************
+008000* 0000-MAINLINE                                                *
+008100*     PARAGRAFO PRINCIPAL - CONTROLA A SEQUENCIA DO PROGRAMA.  *
+008200****************************************************************
+008300 0000-MAINLINE.
+008350     PERFORM 1000-ABRIR-ARQUIVOS
+008500         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+008520     PERFORM 1100-OBTER-OPERADOR
+008530         THRU 1100-OBTER-OPERADOR-EXIT.
+008540     PERFORM 1150-OBTER-MODO-DE-OPERACAO
+008550         THRU 1150-OBTER-MODO-DE-OPERACAO-EXIT
+008555         UNTIL MODO-VALIDO.
+008560     IF MODO-INCLUSAO
+008600         PERFORM 1200-OBTER-PROXIMO-ID
+008700             THRU 1200-OBTER-PROXIMO-ID-EXIT
+008800         PERFORM 2000-CAPTURAR-CLIENTE
+008900             THRU 2000-CAPTURAR-CLIENTE-EXIT
+009000         PERFORM 3000-GRAVAR-CLIENTE
+009100             THRU 3000-GRAVAR-CLIENTE-EXIT
+009110     ELSE
+009120         PERFORM 4000-CONSULTAR-CLIENTE
+009130             THRU 4000-CONSULTAR-CLIENTE-EXIT
+009140     END-IF.
+009200     PERFORM 9999-ENCERRAR
+009300         THRU 9999-ENCERRAR-EXIT.
+009400     STOP RUN.
+009500*
+009600****************************************************************
+009700* 1000-ABRIR-ARQUIVOS                                          *
+009800*     ABRE O ARQUIVO MESTRE DE CLIENTES PARA ENTRADA E SAIDA.  *
+009900****************************************************************
+010000 1000-ABRIR-ARQUIVOS.
+010100     OPEN I-O CLIENTE-FILE.
+010200     IF NOT ARQUIVO-OK
+010300         DISPLAY "ERRO AO ABRIR CLIENTE-FILE, STATUS = "
+010400             STATUS-DO-ARQUIVO-CLIENTE
+010500         STOP RUN
+010600     END-IF.
+010620     OPEN EXTEND LOG-DE-AUDITORIA.
+010640     IF NOT LOG-DE-AUDITORIA-OK
+010660         DISPLAY "ERRO AO ABRIR LOG-DE-AUDITORIA, STATUS = "
+010680             STATUS-DO-LOG-DE-AUDITORIA
+010690         STOP RUN
+010695     END-IF.
+010700 1000-ABRIR-ARQUIVOS-EXIT.
+010800     EXIT.
+010900*
+010950****************************************************************
+010960* 1100-OBTER-OPERADOR                                          *
+010970*     SOLICITA O ID DO OPERADOR QUE ESTA RODANDO O PROGRAMA,   *
+010980*     USADO NO REGISTRO DE AUDITORIA DE CADA INCLUSAO.         *
+010990****************************************************************
+010995 1100-OBTER-OPERADOR.
+010996     DISPLAY "Digite seu ID de operador: ".
+010997     ACCEPT ID-DO-OPERADOR.
+010998 1100-OBTER-OPERADOR-EXIT.
+010999     EXIT.
+011000*
+011010****************************************************************
+011020* 1150-OBTER-MODO-DE-OPERACAO                                  *
+011030*     PERGUNTA AO OPERADOR SE DESEJA CADASTRAR UM CLIENTE NOVO  *
+011040*     OU CONSULTAR/ALTERAR UM CLIENTE JA EXISTENTE.             *
+011050****************************************************************
+011060 1150-OBTER-MODO-DE-OPERACAO.
+011070     DISPLAY "1 - Cadastrar novo cliente".
+011080     DISPLAY "2 - Consultar/alterar cliente existente".
+011090     DISPLAY "Escolha uma opcao: ".
+011100     ACCEPT MODO-DE-OPERACAO.
+011110     IF MODO-INCLUSAO OR MODO-CONSULTA
+011120         MOVE "S" TO SW-MODO-VALIDO
+011130     ELSE
+011140         DISPLAY "Opcao invalida - escolha 1 ou 2."
+011150     END-IF.
+011200 1150-OBTER-MODO-DE-OPERACAO-EXIT.
+011210     EXIT.
+011220*
+011230****************************************************************
+011240* 1200-OBTER-PROXIMO-ID                                        *
+011200*     PERCORRE O ARQUIVO MESTRE PARA DESCOBRIR O MAIOR         *
+011300*     ID-DO-CLIENTE JA GRAVADO E CALCULA O PROXIMO A USAR.     *
+011400****************************************************************
+011500 1200-OBTER-PROXIMO-ID.
+011600     MOVE ZERO TO ID-DO-CLIENTE-ARQ.
+011700     START CLIENTE-FILE KEY IS NOT LESS THAN ID-DO-CLIENTE-ARQ
+011800         INVALID KEY
+011900             SET FIM-DO-ARQUIVO-CLIENTE TO TRUE
+012000     END-START.
+012100     IF NOT FIM-DO-ARQUIVO-CLIENTE
+012200         PERFORM 3100-LER-CLIENTE-SEQUENCIAL
+012300             THRU 3100-LER-CLIENTE-SEQUENCIAL-EXIT
+012400         PERFORM 1250-ACUMULAR-MAIOR-ID
+012500             THRU 1250-ACUMULAR-MAIOR-ID-EXIT
+012600             UNTIL FIM-DO-ARQUIVO-CLIENTE
+012700     END-IF.
+012800     COMPUTE PROXIMO-ID-DO-CLIENTE = MAIOR-ID-ENCONTRADO + 1.
+012900 1200-OBTER-PROXIMO-ID-EXIT.
+013000     EXIT.
+013100*
+013200****************************************************************
+013300* 1250-ACUMULAR-MAIOR-ID                                       *
+013400*     COMPARA O ID DO REGISTRO LIDO COM O MAIOR JA VISTO E LE  *
+013500*     O PROXIMO REGISTRO DO ARQUIVO.                           *
+013600****************************************************************
+013700 1250-ACUMULAR-MAIOR-ID.
+013800     IF ID-DO-CLIENTE-ARQ > MAIOR-ID-ENCONTRADO
+013900         MOVE ID-DO-CLIENTE-ARQ TO MAIOR-ID-ENCONTRADO
+014000     END-IF.
+014100     PERFORM 3100-LER-CLIENTE-SEQUENCIAL
+014200         THRU 3100-LER-CLIENTE-SEQUENCIAL-EXIT.
+014300 1250-ACUMULAR-MAIOR-ID-EXIT.
+014400     EXIT.
+014500*
+014600****************************************************************
+014700* 2000-CAPTURAR-CLIENTE                                        *
+014800*     SOLICITA NOME E IDADE DO CLIENTE, VALIDANDO CADA UM      *
+014900*     E CONFERINDO SE O NOME JA EXISTE NO ARQUIVO MESTRE.      *
+015000****************************************************************
+015100 2000-CAPTURAR-CLIENTE.
+015150     MOVE ZERO TO ID-DO-CLIENTE-EM-ALTERACAO.
+015200     MOVE "N" TO SW-NOME-DUPLICADO.
+015300     PERFORM 2100-PEDIR-NOME
+015400         THRU 2100-PEDIR-NOME-EXIT
+015500         UNTIL NOME-VALIDO AND NOT NOME-DUPLICADO.
+015600*
+015700     MOVE "N" TO SW-IDADE-VALIDA.
+015800     PERFORM 2200-PEDIR-IDADE
+015900         THRU 2200-PEDIR-IDADE-EXIT
+016000         UNTIL IDADE-VALIDA.
+016050*
+016060     PERFORM 2300-PEDIR-DADOS-COMPLEMENTARES
+016070         THRU 2300-PEDIR-DADOS-COMPLEMENTARES-EXIT.
+016100*
+016200     DISPLAY "Bem-vindo, " NOME-DO-CLIENTE ".".
+016300     DISPLAY "Voce tem " IDADE-DO-CLIENTE " anos.".
+016400 2000-CAPTURAR-CLIENTE-EXIT.
+016500     EXIT.
+016600*
+016700****************************************************************
+016800* 2100-PEDIR-NOME                                              *
+016900*     ACEITA O NOME DO CLIENTE, REJEITA ENTRADA EM BRANCO E    *
+017000*     AVISA O OPERADOR QUANDO O NOME JA CONSTA NO ARQUIVO.     *
+017100****************************************************************
+017200 2100-PEDIR-NOME.
+017300     MOVE "N" TO SW-NOME-VALIDO.
+017400     MOVE "N" TO SW-NOME-DUPLICADO.
+017500     DISPLAY "Digite seu nome: ".
+017600     ACCEPT NOME-DO-CLIENTE.
+017700     IF NOME-DO-CLIENTE = SPACES OR LOW-VALUES
+017800         DISPLAY "Nome invalido - nao pode ficar em branco."
+017900         GO TO 2100-PEDIR-NOME-EXIT
+018000     END-IF.
+018100     MOVE "S" TO SW-NOME-VALIDO.
+018200     PERFORM 2150-VERIFICAR-NOME-DUPLICADO
+018300         THRU 2150-VERIFICAR-NOME-DUPLICADO-EXIT.
+018400 2100-PEDIR-NOME-EXIT.
+018500     EXIT.
+018600*
+018700****************************************************************
+018800* 2150-VERIFICAR-NOME-DUPLICADO                                *
+018900*     PROCURA O NOME INFORMADO NO ARQUIVO MESTRE PELA CHAVE    *
+019000*     ALTERNATIVA E, SE ENCONTRADO, PERGUNTA AO OPERADOR SE    *
+019100*     DESEJA PROSSEGUIR MESMO ASSIM.                           *
+019200****************************************************************
+019300 2150-VERIFICAR-NOME-DUPLICADO.
+019400     MOVE NOME-DO-CLIENTE TO NOME-DO-CLIENTE-ARQ.
+019500     READ CLIENTE-FILE KEY IS NOME-DO-CLIENTE-ARQ
+019600         INVALID KEY
+019700             SET REGISTRO-NAO-ENCONTRADO TO TRUE
+019800     END-READ.
+019900     IF REGISTRO-NAO-ENCONTRADO
+020000         GO TO 2150-VERIFICAR-NOME-DUPLICADO-EXIT
+020100     END-IF.
+020150*
+020160     IF ID-DO-CLIENTE-EM-ALTERACAO > ZERO AND
+020170         ID-DO-CLIENTE-ARQ = ID-DO-CLIENTE-EM-ALTERACAO
+020180         GO TO 2150-VERIFICAR-NOME-DUPLICADO-EXIT
+020190     END-IF.
+020200*
+020300     DISPLAY "Cliente com este nome ja existe como ID "
+020400         ID-DO-CLIENTE-ARQ " - deseja continuar mesmo assim "
+020500         "(S/N)? ".
+020600     ACCEPT CONFIRMACAO-DO-OPERADOR.
+020700     IF CONFIRMACAO-DO-OPERADOR NOT = "S" AND
+020800         CONFIRMACAO-DO-OPERADOR NOT = "s"
+020900         MOVE "S" TO SW-NOME-DUPLICADO
+021000         MOVE "N" TO SW-NOME-VALIDO
+021100     END-IF.
+021200 2150-VERIFICAR-NOME-DUPLICADO-EXIT.
+021300     EXIT.
+021400*
+021500****************************************************************
+021600* 2200-PEDIR-IDADE                                             *
+021700*     ACEITA A IDADE DO CLIENTE E REJEITA VALOR NAO NUMERICO   *
+021800*     OU FORA DA FAIXA DE 1 A 99.                              *
+021900****************************************************************
+022000 2200-PEDIR-IDADE.
+022100     DISPLAY "Digite sua idade: ".
+022200     ACCEPT IDADE-DO-CLIENTE-ENTRADA.
+022300     IF IDADE-DO-CLIENTE-ENTRADA IS NOT NUMERIC
+022400         DISPLAY "Idade invalida - digite somente numeros."
+022450         GO TO 2200-PEDIR-IDADE-EXIT
+022500     END-IF.
+022600     MOVE IDADE-DO-CLIENTE-ENTRADA TO IDADE-DO-CLIENTE.
+022700     IF IDADE-DO-CLIENTE < 1 OR IDADE-DO-CLIENTE > 99
+022800         DISPLAY "Idade invalida - informe um valor de 1 a 99."
+022900     ELSE
+023000         MOVE "S" TO SW-IDADE-VALIDA
+023100     END-IF.
+023200 2200-PEDIR-IDADE-EXIT.
+023300     EXIT.
+023310*
+023320****************************************************************
+023330* 2300-PEDIR-DADOS-COMPLEMENTARES                               *
+023340*     SOLICITA OS DADOS COMPLEMENTARES DO CLIENTE (ENDERECO E   *
+023350*     CONTATO). SAO INFORMACOES OPCIONAIS, SEM RE-PERGUNTA EM   *
+023360*     CASO DE ENTRADA EM BRANCO.                                *
+023370****************************************************************
+023380 2300-PEDIR-DADOS-COMPLEMENTARES.
+023390     DISPLAY "Digite seu endereco (opcional): ".
+023400     ACCEPT ENDERECO-DO-CLIENTE.
+023410     DISPLAY "Digite sua cidade (opcional): ".
+023420     ACCEPT CIDADE-DO-CLIENTE.
+023430     DISPLAY "Digite sua UF (opcional): ".
+023440     ACCEPT UF-DO-CLIENTE.
+023450     DISPLAY "Digite seu CEP (opcional): ".
+023460     ACCEPT CEP-DO-CLIENTE.
+023470     DISPLAY "Digite seu telefone (opcional): ".
+023480     ACCEPT TELEFONE-DO-CLIENTE.
+023490     DISPLAY "Digite seu e-mail (opcional): ".
+023500     ACCEPT EMAIL-DO-CLIENTE.
+023510 2300-PEDIR-DADOS-COMPLEMENTARES-EXIT.
+023520     EXIT.
+023530*
+023540****************************************************************
+023600* 3000-GRAVAR-CLIENTE                                          *
+023700*     ATRIBUI O PROXIMO ID E GRAVA O REGISTRO CAPTURADO NO     *
+023800*     ARQUIVO MESTRE.                                          *
+023900****************************************************************
+024000 3000-GRAVAR-CLIENTE.
+024100     MOVE PROXIMO-ID-DO-CLIENTE TO ID-DO-CLIENTE.
+024200     MOVE ID-DO-CLIENTE        TO ID-DO-CLIENTE-ARQ.
+024300     MOVE NOME-DO-CLIENTE      TO NOME-DO-CLIENTE-ARQ.
+024400     MOVE IDADE-DO-CLIENTE     TO IDADE-DO-CLIENTE-ARQ.
+024410     MOVE ENDERECO-DO-CLIENTE  TO ENDERECO-DO-CLIENTE-ARQ.
+024420     MOVE CIDADE-DO-CLIENTE    TO CIDADE-DO-CLIENTE-ARQ.
+024430     MOVE UF-DO-CLIENTE        TO UF-DO-CLIENTE-ARQ.
+024440     MOVE CEP-DO-CLIENTE       TO CEP-DO-CLIENTE-ARQ.
+024450     MOVE TELEFONE-DO-CLIENTE  TO TELEFONE-DO-CLIENTE-ARQ.
+024460     MOVE EMAIL-DO-CLIENTE     TO EMAIL-DO-CLIENTE-ARQ.
+024470     ACCEPT DATA-DE-CADASTRO-ARQ FROM DATE YYYYMMDD.
+024480     SET CLIENTE-ATIVO-ARQ TO TRUE.
+024490     WRITE REGISTRO-DO-CLIENTE.
+024600     IF ARQUIVO-DUPLICADO
+024620         DISPLAY "ERRO: ID DE CLIENTE " ID-DO-CLIENTE
+024640             " JA EXISTE EM CLIENTE-FILE."
+024650     ELSE
+024660     IF NOT ARQUIVO-OK
+024700         DISPLAY "ERRO AO GRAVAR CLIENTE, STATUS = "
+024800             STATUS-DO-ARQUIVO-CLIENTE
+024900     ELSE
+025000         DISPLAY "Cliente cadastrado com ID " ID-DO-CLIENTE "."
+025050         MOVE "INCLUSAO"        TO TIPO-PARA-AUDITORIA
+025060         MOVE "NOME-DO-CLIENTE" TO CAMPO-PARA-AUDITORIA
+025070         MOVE SPACES            TO VALOR-ANTIGO-PARA-AUDITORIA
+025080         MOVE NOME-DO-CLIENTE   TO VALOR-NOVO-PARA-AUDITORIA
+025090         PERFORM 8000-GRAVAR-AUDITORIA
+025095             THRU 8000-GRAVAR-AUDITORIA-EXIT
+025100         MOVE "IDADE-DO-CLIENTE" TO CAMPO-PARA-AUDITORIA
+025110         MOVE SPACES             TO VALOR-ANTIGO-PARA-AUDITORIA
+025120         MOVE SPACES             TO VALOR-NOVO-PARA-AUDITORIA
+025130         MOVE IDADE-DO-CLIENTE   TO VALOR-NOVO-PARA-AUDITORIA
+025140         PERFORM 8000-GRAVAR-AUDITORIA
+025150             THRU 8000-GRAVAR-AUDITORIA-EXIT
+025155     END-IF
+025160     END-IF.
+025200 3000-GRAVAR-CLIENTE-EXIT.
+025300     EXIT.
+025400*
+025500****************************************************************
+025600* 3100-LER-CLIENTE-SEQUENCIAL                                  *
+025700*     LE O PROXIMO REGISTRO DE CLIENTE-FILE EM SEQUENCIA DE    *
+025800*     CHAVE PRIMARIA (USADO NA DESCOBERTA DO PROXIMO ID).      *
+025900****************************************************************
+026000 3100-LER-CLIENTE-SEQUENCIAL.
+026100     READ CLIENTE-FILE NEXT RECORD
+026200         AT END
+026300             SET FIM-DO-ARQUIVO-CLIENTE TO TRUE
+026400     END-READ.
+026500 3100-LER-CLIENTE-SEQUENCIAL-EXIT.
+026600     EXIT.
+026650*
+026710****************************************************************
+026720* 4000-CONSULTAR-CLIENTE                                       *
+026730*     PEDE O ID DO CLIENTE, EXIBE O CADASTRO E OFERECE O MENU  *
+026740*     DE ALTERACAO DE CAMPOS ATE O OPERADOR ENCERRAR.          *
+026750****************************************************************
+026760 4000-CONSULTAR-CLIENTE.
+026770     MOVE "N" TO SW-ID-CONSULTA-VALIDO.
+026780     PERFORM 4100-PEDIR-ID-DE-CONSULTA
+026790         THRU 4100-PEDIR-ID-DE-CONSULTA-EXIT
+026800         UNTIL ID-CONSULTA-VALIDO.
+026810     MOVE ID-DE-CONSULTA TO ID-DO-CLIENTE-ARQ.
+026820     READ CLIENTE-FILE KEY IS ID-DO-CLIENTE-ARQ
+026830         INVALID KEY
+026840             SET REGISTRO-NAO-ENCONTRADO TO TRUE
+026850     END-READ.
+026860     IF REGISTRO-NAO-ENCONTRADO
+026870         DISPLAY "CLIENTE NAO ENCONTRADO PARA O ID INFORMADO."
+026880         GO TO 4000-CONSULTAR-CLIENTE-EXIT
+026890     END-IF.
+026895     MOVE ID-DO-CLIENTE-ARQ TO ID-DO-CLIENTE-EM-ALTERACAO.
+026900     PERFORM 4200-EXIBIR-CLIENTE
+026910         THRU 4200-EXIBIR-CLIENTE-EXIT.
+026920     MOVE "N" TO SW-SAIR-DA-ALTERACAO.
+026930     PERFORM 4300-MENU-DE-ALTERACAO
+026940         THRU 4300-MENU-DE-ALTERACAO-EXIT
+026950         UNTIL SAIR-DA-ALTERACAO.
+026960 4000-CONSULTAR-CLIENTE-EXIT.
+026970     EXIT.
+026980*
+026990****************************************************************
+027000* 4100-PEDIR-ID-DE-CONSULTA                                    *
+027010*     ACEITA O ID DO CLIENTE A CONSULTAR E REJEITA ENTRADA     *
+027020*     NAO NUMERICA.                                            *
+027030****************************************************************
+027040 4100-PEDIR-ID-DE-CONSULTA.
+027050     DISPLAY "Digite o ID do cliente a consultar: ".
+027060     ACCEPT ID-DE-CONSULTA-ENTRADA.
+027070     IF ID-DE-CONSULTA-ENTRADA IS NOT NUMERIC
+027080         DISPLAY "ID invalido - digite somente numeros."
+027090         GO TO 4100-PEDIR-ID-DE-CONSULTA-EXIT
+027100     END-IF.
+027110     MOVE ID-DE-CONSULTA-ENTRADA TO ID-DE-CONSULTA.
+027120     MOVE "S" TO SW-ID-CONSULTA-VALIDO.
+027130 4100-PEDIR-ID-DE-CONSULTA-EXIT.
+027140     EXIT.
+027150*
+027160****************************************************************
+027170* 4200-EXIBIR-CLIENTE                                          *
+027180*     EXIBE TODOS OS CAMPOS DO CADASTRO DO CLIENTE LIDO.       *
+027190****************************************************************
+027200 4200-EXIBIR-CLIENTE.
+027210     DISPLAY "----------------------------------------------".
+027220     DISPLAY "ID..........: " ID-DO-CLIENTE-ARQ.
+027230     DISPLAY "NOME.........: " NOME-DO-CLIENTE-ARQ.
+027240     DISPLAY "IDADE........: " IDADE-DO-CLIENTE-ARQ.
+027250     DISPLAY "ENDERECO.....: " ENDERECO-DO-CLIENTE-ARQ.
+027260     DISPLAY "CIDADE.......: " CIDADE-DO-CLIENTE-ARQ.
+027270     DISPLAY "UF...........: " UF-DO-CLIENTE-ARQ.
+027280     DISPLAY "CEP..........: " CEP-DO-CLIENTE-ARQ.
+027290     DISPLAY "TELEFONE.....: " TELEFONE-DO-CLIENTE-ARQ.
+027300     DISPLAY "E-MAIL.......: " EMAIL-DO-CLIENTE-ARQ.
+027310     DISPLAY "CADASTRADO EM: " DATA-DE-CADASTRO-ARQ.
+027320     IF CLIENTE-ATIVO-ARQ
+027330         DISPLAY "SITUACAO.....: ATIVO"
+027340     ELSE
+027350         DISPLAY "SITUACAO.....: INATIVO"
+027360     END-IF.
+027370     DISPLAY "----------------------------------------------".
+027380 4200-EXIBIR-CLIENTE-EXIT.
+027390     EXIT.
+027400*
+027410****************************************************************
+027420* 4300-MENU-DE-ALTERACAO                                       *
+027430*     EXIBE O MENU DE CAMPOS ALTERAVEIS E ENCAMINHA A OPCAO    *
+027440*     ESCOLHIDA AO PARAGRAFO DE ALTERACAO CORRESPONDENTE.      *
+027450****************************************************************
+027460 4300-MENU-DE-ALTERACAO.
+027470     DISPLAY "1 - Alterar nome".
+027480     DISPLAY "2 - Alterar idade".
+027490     DISPLAY "3 - Alterar endereco".
+027500     DISPLAY "4 - Alterar cidade".
+027510     DISPLAY "5 - Alterar UF".
+027520     DISPLAY "6 - Alterar CEP".
+027530     DISPLAY "7 - Alterar telefone".
+027540     DISPLAY "8 - Alterar e-mail".
+027550     DISPLAY "9 - Alterar situacao (ativo/inativo)".
+027560     DISPLAY "0 - Encerrar consulta".
+027570     DISPLAY "Escolha uma opcao: ".
+027580     ACCEPT OPCAO-DE-ALTERACAO.
+027590     EVALUATE OPCAO-DE-ALTERACAO
+027600         WHEN "1"
+027610             PERFORM 4310-ALTERAR-NOME
+027620                 THRU 4310-ALTERAR-NOME-EXIT
+027630         WHEN "2"
+027640             PERFORM 4320-ALTERAR-IDADE
+027650                 THRU 4320-ALTERAR-IDADE-EXIT
+027660         WHEN "3"
+027670             PERFORM 4330-ALTERAR-ENDERECO
+027680                 THRU 4330-ALTERAR-ENDERECO-EXIT
+027690         WHEN "4"
+027700             PERFORM 4340-ALTERAR-CIDADE
+027710                 THRU 4340-ALTERAR-CIDADE-EXIT
+027720         WHEN "5"
+027730             PERFORM 4350-ALTERAR-UF
+027740                 THRU 4350-ALTERAR-UF-EXIT
+027750         WHEN "6"
+027760             PERFORM 4360-ALTERAR-CEP
+027770                 THRU 4360-ALTERAR-CEP-EXIT
+027780         WHEN "7"
+027790             PERFORM 4370-ALTERAR-TELEFONE
+027800                 THRU 4370-ALTERAR-TELEFONE-EXIT
+027810         WHEN "8"
+027820             PERFORM 4380-ALTERAR-EMAIL
+027830                 THRU 4380-ALTERAR-EMAIL-EXIT
+027840         WHEN "9"
+027850             PERFORM 4390-ALTERAR-SITUACAO
+027860                 THRU 4390-ALTERAR-SITUACAO-EXIT
+027870         WHEN "0"
+027880             MOVE "S" TO SW-SAIR-DA-ALTERACAO
+027890         WHEN OTHER
+027900             DISPLAY "Opcao invalida."
+027910     END-EVALUATE.
+027920 4300-MENU-DE-ALTERACAO-EXIT.
+027930     EXIT.
+027940*
+027950****************************************************************
+027960* 4310-ALTERAR-NOME                                            *
+027970*     ALTERA O NOME DO CLIENTE E REGISTRA O EVENTO NO LOG DE   *
+027980*     AUDITORIA.                                               *
+027990****************************************************************
+028000 4310-ALTERAR-NOME.
+028010     MOVE NOME-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+028020     MOVE "N" TO SW-NOME-VALIDO.
+028030     PERFORM 2100-PEDIR-NOME
+028040         THRU 2100-PEDIR-NOME-EXIT
+028050         UNTIL NOME-VALIDO AND NOT NOME-DUPLICADO.
+028052*
+028054     MOVE ID-DO-CLIENTE-EM-ALTERACAO TO ID-DO-CLIENTE-ARQ.
+028056     READ CLIENTE-FILE KEY IS ID-DO-CLIENTE-ARQ
+028058         INVALID KEY
+028059             SET REGISTRO-NAO-ENCONTRADO TO TRUE
+028062     END-READ.
+028064     IF REGISTRO-NAO-ENCONTRADO
+028066         DISPLAY "ERRO AO RELER CLIENTE PARA ALTERACAO."
+028068         GO TO 4310-ALTERAR-NOME-EXIT
+028070     END-IF.
+028072*
+028074     MOVE NOME-DO-CLIENTE TO NOME-DO-CLIENTE-ARQ.
+028076     REWRITE REGISTRO-DO-CLIENTE.
+028080     IF NOT ARQUIVO-OK
+028090         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+028100             STATUS-DO-ARQUIVO-CLIENTE
+028110         GO TO 4310-ALTERAR-NOME-EXIT
+028120     END-IF.
+028130     MOVE ID-DO-CLIENTE-ARQ    TO ID-DO-CLIENTE.
+028140     MOVE "ALTERACAO"         TO TIPO-PARA-AUDITORIA.
+028150     MOVE "NOME-DO-CLIENTE"   TO CAMPO-PARA-AUDITORIA.
+028160     MOVE NOME-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+028170     PERFORM 8000-GRAVAR-AUDITORIA
+028180         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+028190 4310-ALTERAR-NOME-EXIT.
+028200     EXIT.
+028210*
+028220****************************************************************
+028230* 4320-ALTERAR-IDADE                                           *
+028240*     ALTERA A IDADE DO CLIENTE E REGISTRA O EVENTO NO LOG DE  *
+028250*     AUDITORIA.                                               *
+028260****************************************************************
+028270 4320-ALTERAR-IDADE.
+028280     MOVE IDADE-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+028290     MOVE "N" TO SW-IDADE-VALIDA.
+028300     PERFORM 2200-PEDIR-IDADE
+028310         THRU 2200-PEDIR-IDADE-EXIT
+028320         UNTIL IDADE-VALIDA.
+028330     MOVE IDADE-DO-CLIENTE TO IDADE-DO-CLIENTE-ARQ.
+028340     REWRITE REGISTRO-DO-CLIENTE.
+028350     IF NOT ARQUIVO-OK
+028360         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+028370             STATUS-DO-ARQUIVO-CLIENTE
+028380         GO TO 4320-ALTERAR-IDADE-EXIT
+028390     END-IF.
+028400     MOVE ID-DO-CLIENTE-ARQ     TO ID-DO-CLIENTE.
+028410     MOVE "ALTERACAO"          TO TIPO-PARA-AUDITORIA.
+028420     MOVE "IDADE-DO-CLIENTE"   TO CAMPO-PARA-AUDITORIA.
+028430     MOVE IDADE-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+028440     PERFORM 8000-GRAVAR-AUDITORIA
+028450         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+028460 4320-ALTERAR-IDADE-EXIT.
+028470     EXIT.
+028480*
+028490****************************************************************
+028500* 4330-ALTERAR-ENDERECO                                        *
+028510*     ALTERA O ENDERECO DO CLIENTE E REGISTRA O EVENTO NO LOG  *
+028520*     DE AUDITORIA.                                            *
+028530****************************************************************
+028540 4330-ALTERAR-ENDERECO.
+028550     MOVE ENDERECO-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+028560     DISPLAY "Digite o novo endereco: ".
+028570     ACCEPT ENDERECO-DO-CLIENTE.
+028580     MOVE ENDERECO-DO-CLIENTE TO ENDERECO-DO-CLIENTE-ARQ.
+028590     REWRITE REGISTRO-DO-CLIENTE.
+028600     IF NOT ARQUIVO-OK
+028610         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+028620             STATUS-DO-ARQUIVO-CLIENTE
+028630         GO TO 4330-ALTERAR-ENDERECO-EXIT
+028640     END-IF.
+028650     MOVE ID-DO-CLIENTE-ARQ       TO ID-DO-CLIENTE.
+028660     MOVE "ALTERACAO"            TO TIPO-PARA-AUDITORIA.
+028670     MOVE "ENDERECO-DO-CLIENTE"  TO CAMPO-PARA-AUDITORIA.
+028680     MOVE ENDERECO-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+028690     PERFORM 8000-GRAVAR-AUDITORIA
+028700         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+028710 4330-ALTERAR-ENDERECO-EXIT.
+028720     EXIT.
+028730*
+028740****************************************************************
+028750* 4340-ALTERAR-CIDADE                                          *
+028760*     ALTERA A CIDADE DO CLIENTE E REGISTRA O EVENTO NO LOG DE *
+028770*     AUDITORIA.                                               *
+028780****************************************************************
+028790 4340-ALTERAR-CIDADE.
+028800     MOVE CIDADE-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+028810     DISPLAY "Digite a nova cidade: ".
+028820     ACCEPT CIDADE-DO-CLIENTE.
+028830     MOVE CIDADE-DO-CLIENTE TO CIDADE-DO-CLIENTE-ARQ.
+028840     REWRITE REGISTRO-DO-CLIENTE.
+028850     IF NOT ARQUIVO-OK
+028860         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+028870             STATUS-DO-ARQUIVO-CLIENTE
+028880         GO TO 4340-ALTERAR-CIDADE-EXIT
+028890     END-IF.
+028900     MOVE ID-DO-CLIENTE-ARQ     TO ID-DO-CLIENTE.
+028910     MOVE "ALTERACAO"          TO TIPO-PARA-AUDITORIA.
+028920     MOVE "CIDADE-DO-CLIENTE"  TO CAMPO-PARA-AUDITORIA.
+028930     MOVE CIDADE-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+028940     PERFORM 8000-GRAVAR-AUDITORIA
+028950         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+028960 4340-ALTERAR-CIDADE-EXIT.
+028970     EXIT.
+028980*
+028990****************************************************************
+029000* 4350-ALTERAR-UF                                              *
+029010*     ALTERA A UF DO CLIENTE E REGISTRA O EVENTO NO LOG DE     *
+029020*     AUDITORIA.                                               *
+029030****************************************************************
+029040 4350-ALTERAR-UF.
+029050     MOVE UF-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+029060     DISPLAY "Digite a nova UF: ".
+029070     ACCEPT UF-DO-CLIENTE.
+029080     MOVE UF-DO-CLIENTE TO UF-DO-CLIENTE-ARQ.
+029090     REWRITE REGISTRO-DO-CLIENTE.
+029100     IF NOT ARQUIVO-OK
+029110         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+029120             STATUS-DO-ARQUIVO-CLIENTE
+029130         GO TO 4350-ALTERAR-UF-EXIT
+029140     END-IF.
+029150     MOVE ID-DO-CLIENTE-ARQ TO ID-DO-CLIENTE.
+029160     MOVE "ALTERACAO"      TO TIPO-PARA-AUDITORIA.
+029170     MOVE "UF-DO-CLIENTE"  TO CAMPO-PARA-AUDITORIA.
+029180     MOVE UF-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+029190     PERFORM 8000-GRAVAR-AUDITORIA
+029200         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+029210 4350-ALTERAR-UF-EXIT.
+029220     EXIT.
+029230*
+029240****************************************************************
+029250* 4360-ALTERAR-CEP                                             *
+029260*     ALTERA O CEP DO CLIENTE E REGISTRA O EVENTO NO LOG DE    *
+029270*     AUDITORIA.                                               *
+029280****************************************************************
+029290 4360-ALTERAR-CEP.
+029300     MOVE CEP-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+029310     DISPLAY "Digite o novo CEP: ".
+029320     ACCEPT CEP-DO-CLIENTE.
+029330     MOVE CEP-DO-CLIENTE TO CEP-DO-CLIENTE-ARQ.
+029340     REWRITE REGISTRO-DO-CLIENTE.
+029350     IF NOT ARQUIVO-OK
+029360         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+029370             STATUS-DO-ARQUIVO-CLIENTE
+029380         GO TO 4360-ALTERAR-CEP-EXIT
+029390     END-IF.
+029400     MOVE ID-DO-CLIENTE-ARQ  TO ID-DO-CLIENTE.
+029410     MOVE "ALTERACAO"       TO TIPO-PARA-AUDITORIA.
+029420     MOVE "CEP-DO-CLIENTE"  TO CAMPO-PARA-AUDITORIA.
+029430     MOVE CEP-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+029440     PERFORM 8000-GRAVAR-AUDITORIA
+029450         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+029460 4360-ALTERAR-CEP-EXIT.
+029470     EXIT.
+029480*
+029490****************************************************************
+029500* 4370-ALTERAR-TELEFONE                                        *
+029510*     ALTERA O TELEFONE DO CLIENTE E REGISTRA O EVENTO NO LOG  *
+029520*     DE AUDITORIA.                                            *
+029530****************************************************************
+029540 4370-ALTERAR-TELEFONE.
+029550     MOVE TELEFONE-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+029560     DISPLAY "Digite o novo telefone: ".
+029570     ACCEPT TELEFONE-DO-CLIENTE.
+029580     MOVE TELEFONE-DO-CLIENTE TO TELEFONE-DO-CLIENTE-ARQ.
+029590     REWRITE REGISTRO-DO-CLIENTE.
+029600     IF NOT ARQUIVO-OK
+029610         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+029620             STATUS-DO-ARQUIVO-CLIENTE
+029630         GO TO 4370-ALTERAR-TELEFONE-EXIT
+029640     END-IF.
+029650     MOVE ID-DO-CLIENTE-ARQ        TO ID-DO-CLIENTE.
+029660     MOVE "ALTERACAO"             TO TIPO-PARA-AUDITORIA.
+029670     MOVE "TELEFONE-DO-CLIENTE"   TO CAMPO-PARA-AUDITORIA.
+029680     MOVE TELEFONE-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+029690     PERFORM 8000-GRAVAR-AUDITORIA
+029700         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+029710 4370-ALTERAR-TELEFONE-EXIT.
+029720     EXIT.
+029730*
+029740****************************************************************
+029750* 4380-ALTERAR-EMAIL                                           *
+029760*     ALTERA O E-MAIL DO CLIENTE E REGISTRA O EVENTO NO LOG DE *
+029770*     AUDITORIA.                                               *
+029780****************************************************************
+029790 4380-ALTERAR-EMAIL.
+029800     MOVE EMAIL-DO-CLIENTE-ARQ TO VALOR-ANTIGO-PARA-AUDITORIA.
+029810     DISPLAY "Digite o novo e-mail: ".
+029820     ACCEPT EMAIL-DO-CLIENTE.
+029830     MOVE EMAIL-DO-CLIENTE TO EMAIL-DO-CLIENTE-ARQ.
+029840     REWRITE REGISTRO-DO-CLIENTE.
+029850     IF NOT ARQUIVO-OK
+029860         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+029870             STATUS-DO-ARQUIVO-CLIENTE
+029880         GO TO 4380-ALTERAR-EMAIL-EXIT
+029890     END-IF.
+029900     MOVE ID-DO-CLIENTE-ARQ    TO ID-DO-CLIENTE.
+029910     MOVE "ALTERACAO"         TO TIPO-PARA-AUDITORIA.
+029920     MOVE "EMAIL-DO-CLIENTE"  TO CAMPO-PARA-AUDITORIA.
+029930     MOVE EMAIL-DO-CLIENTE-ARQ TO VALOR-NOVO-PARA-AUDITORIA.
+029940     PERFORM 8000-GRAVAR-AUDITORIA
+029950         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+029960 4380-ALTERAR-EMAIL-EXIT.
+029970     EXIT.
+029980*
+029990****************************************************************
+030000* 4390-ALTERAR-SITUACAO                                        *
+030010*     ALTERNA A SITUACAO DO CLIENTE ENTRE ATIVO E INATIVO E     *
+030020*     REGISTRA O EVENTO NO LOG DE AUDITORIA.                   *
+030030****************************************************************
+030040 4390-ALTERAR-SITUACAO.
+030050     IF CLIENTE-ATIVO-ARQ
+030060         MOVE "ATIVO"   TO VALOR-ANTIGO-PARA-AUDITORIA
+030070         SET CLIENTE-INATIVO-ARQ TO TRUE
+030080         MOVE "INATIVO" TO VALOR-NOVO-PARA-AUDITORIA
+030090     ELSE
+030100         MOVE "INATIVO" TO VALOR-ANTIGO-PARA-AUDITORIA
+030110         SET CLIENTE-ATIVO-ARQ TO TRUE
+030120         MOVE "ATIVO"   TO VALOR-NOVO-PARA-AUDITORIA
+030130     END-IF.
+030140     REWRITE REGISTRO-DO-CLIENTE.
+030150     IF NOT ARQUIVO-OK
+030160         DISPLAY "ERRO AO ALTERAR CLIENTE, STATUS = "
+030170             STATUS-DO-ARQUIVO-CLIENTE
+030180         GO TO 4390-ALTERAR-SITUACAO-EXIT
+030190     END-IF.
+030200     MOVE ID-DO-CLIENTE-ARQ        TO ID-DO-CLIENTE.
+030210     MOVE "ALTERACAO"             TO TIPO-PARA-AUDITORIA.
+030220     MOVE "SITUACAO-DO-CLIENTE"   TO CAMPO-PARA-AUDITORIA.
+030230     PERFORM 8000-GRAVAR-AUDITORIA
+030240         THRU 8000-GRAVAR-AUDITORIA-EXIT.
+030250 4390-ALTERAR-SITUACAO-EXIT.
+030260     EXIT.
+030270*
+030280****************************************************************
+030290* 8000-GRAVAR-AUDITORIA                                        *
+030300*     MONTA E GRAVA UM REGISTRO NO LOG-DE-AUDITORIA A PARTIR   *
+030310*     DOS PARAMETROS-DE-AUDITORIA JA PREENCHIDOS PELO          *
+030320*     PARAGRAFO CHAMADOR.                                      *
+030330****************************************************************
+030340 8000-GRAVAR-AUDITORIA.
+030350     ACCEPT DATA-DO-EVENTO FROM DATE YYYYMMDD.
+030360     ACCEPT HORA-DO-EVENTO FROM TIME.
+030370     MOVE ID-DO-OPERADOR       TO ID-DO-OPERADOR-LOG.
+030380     MOVE TIPO-PARA-AUDITORIA  TO TIPO-DO-EVENTO.
+030390     MOVE ID-DO-CLIENTE        TO ID-DO-CLIENTE-LOG.
+030400     MOVE CAMPO-PARA-AUDITORIA TO CAMPO-ALTERADO.
+030410     MOVE VALOR-ANTIGO-PARA-AUDITORIA TO VALOR-ANTIGO.
+030420     MOVE VALOR-NOVO-PARA-AUDITORIA   TO VALOR-NOVO.
+030430     WRITE REGISTRO-DE-AUDITORIA.
+030440     IF NOT LOG-DE-AUDITORIA-OK
+030450         DISPLAY "ERRO AO GRAVAR LOG-DE-AUDITORIA, STATUS = "
+030460             STATUS-DO-LOG-DE-AUDITORIA
+030470     END-IF.
+030480 8000-GRAVAR-AUDITORIA-EXIT.
+030490     EXIT.
+030500*
+030510****************************************************************
+030520* 9999-ENCERRAR                                                *
+030530*     FECHA OS ARQUIVOS ANTES DO TERMINO DO PROGRAMA.          *
+030540****************************************************************
+030550 9999-ENCERRAR.
+030560     CLOSE CLIENTE-FILE.
+030570     CLOSE LOG-DE-AUDITORIA.
+030580 9999-ENCERRAR-EXIT.
+030590     EXIT.
