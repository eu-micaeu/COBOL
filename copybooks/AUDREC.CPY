@@ -0,0 +1,25 @@
+000100****************************************************************
+000200*                                                              *
+000300*  AUDREC - LAYOUT DO REGISTRO DO LOG DE AUDITORIA              *
+000400*           (LOG-DE-AUDITORIA), COMPARTILHADO POR TODOS OS     *
+000500*           PROGRAMAS QUE GRAVAM EVENTOS DE CADASTRO.          *
+000600*                                                              *
+000700*  HISTORICO DE ALTERACOES                                     *
+000800*  DATA       AUTOR   DESCRICAO                                *
+000900*  ---------- ------- ------------------------------------     *
+001000*  09/08/2026 EAC     LAYOUT ORIGINAL.                          *
+001050*  09/08/2026 EAC     VALOR-ANTIGO E VALOR-NOVO AMPLIADOS DE     *
+001060*                     30 PARA 40 POSICOES PARA COMPORTAR OS      *
+001070*                     NOVOS CAMPOS DE ENDERECO E CONTATO DO      *
+001080*                     CLIENTE SEM TRUNCAMENTO.                   *
+001100*                                                              *
+001200****************************************************************
+001300 01  REGISTRO-DE-AUDITORIA.
+001400     05 DATA-DO-EVENTO           PIC 9(08).
+001500     05 HORA-DO-EVENTO           PIC 9(08).
+001600     05 ID-DO-OPERADOR-LOG       PIC X(08).
+001700     05 TIPO-DO-EVENTO           PIC X(10).
+001800     05 ID-DO-CLIENTE-LOG        PIC 9(06).
+001900     05 CAMPO-ALTERADO           PIC X(20).
+002000     05 VALOR-ANTIGO             PIC X(40).
+002100     05 VALOR-NOVO               PIC X(40).
