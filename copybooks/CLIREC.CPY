@@ -0,0 +1,28 @@
+000100****************************************************************
+000200*                                                              *
+000300*  CLIREC - LAYOUT DO REGISTRO MESTRE DE CLIENTES              *
+000400*           (CLIENTE-FILE), COMPARTILHADO POR TODOS OS         *
+000500*           PROGRAMAS QUE ACESSAM O ARQUIVO MESTRE.            *
+000600*                                                              *
+000700*  HISTORICO DE ALTERACOES                                     *
+000800*  DATA       AUTOR   DESCRICAO                                *
+000900*  ---------- ------- ------------------------------------     *
+001000*  09/08/2026 EAC     LAYOUT ORIGINAL - ID, NOME E IDADE.       *
+001100*  09/08/2026 EAC     ACRESCIDOS ENDERECO, CONTATO, DATA DE     *
+001200*                     CADASTRO E SITUACAO DO CLIENTE.           *
+001300*                                                              *
+001400****************************************************************
+001500 01  REGISTRO-DO-CLIENTE.
+001600     05 ID-DO-CLIENTE-ARQ        PIC 9(06).
+001700     05 NOME-DO-CLIENTE-ARQ      PIC X(30).
+001800     05 IDADE-DO-CLIENTE-ARQ     PIC 99.
+001900     05 ENDERECO-DO-CLIENTE-ARQ  PIC X(40).
+002000     05 CIDADE-DO-CLIENTE-ARQ    PIC X(20).
+002100     05 UF-DO-CLIENTE-ARQ        PIC X(02).
+002200     05 CEP-DO-CLIENTE-ARQ       PIC X(08).
+002300     05 TELEFONE-DO-CLIENTE-ARQ  PIC X(15).
+002400     05 EMAIL-DO-CLIENTE-ARQ     PIC X(40).
+002500     05 DATA-DE-CADASTRO-ARQ     PIC 9(08).
+002600     05 SITUACAO-DO-CLIENTE-ARQ  PIC X(01).
+002700        88 CLIENTE-ATIVO-ARQ         VALUE "A".
+002800        88 CLIENTE-INATIVO-ARQ       VALUE "I".
