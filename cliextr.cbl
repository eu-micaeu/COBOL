@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CLIEXTR.
+000300 AUTHOR.      EQUIPE-DE-CADASTRO.
+000400 INSTALLATION. SETOR-DE-ATENDIMENTO-AO-CLIENTE.
+000500 DATE-WRITTEN. 09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800****************************************************************
+000900*                                                              *
+001000*  HISTORICO DE ALTERACOES                                     *
+001100*                                                              *
+001200*  DATA       AUTOR   DESCRICAO                                *
+001300*  ---------- ------- ------------------------------------     *
+001400*  09/08/2026 EAC     PROGRAMA ORIGINAL - EXTRATO DE LARGURA    *
+001500*                     FIXA DE CLIENTE-FILE PARA USO POR OUTROS  *
+001600*                     SISTEMAS DO SETOR (COBRANCA, MALA DIRETA).*
+001700*                                                              *
+001800****************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. IBM-370.
+002200 OBJECT-COMPUTER. IBM-370.
+002250 SPECIAL-NAMES.
+002260     DECIMAL-POINT IS COMMA.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CLIENTE-FILE ASSIGN TO "CLIENTE"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS ID-DO-CLIENTE-ARQ
+002850         ALTERNATE RECORD KEY IS NOME-DO-CLIENTE-ARQ
+002870             WITH DUPLICATES
+002900         FILE STATUS IS STATUS-DO-ARQUIVO-CLIENTE.
+003000*
+003100     SELECT EXTRATO-DE-CLIENTES ASSIGN TO "CLIEXTR"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS STATUS-DO-EXTRATO.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CLIENTE-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003850     COPY CLIREC.
+004200*
+004300 FD  EXTRATO-DE-CLIENTES
+004400     LABEL RECORDS ARE STANDARD.
+004500*
+004600****************************************************************
+004700*  LAYOUT DO EXTRATO DE LARGURA FIXA - REGISTRO-DO-EXTRATO.     *
+004800*  POSICAO  TAMANHO  CAMPO                                     *
+004900*  -------  -------  ------------------------------------      *
+005000*  001-006     06    EXT-ID                (ID DO CLIENTE)     *
+005100*  007-036     30    EXT-NOME              (NOME DO CLIENTE)   *
+005200*  037-038     02    EXT-IDADE             (IDADE)             *
+005300*  039-078     40    EXT-ENDERECO          (ENDERECO)          *
+005400*  079-098     20    EXT-CIDADE            (CIDADE)            *
+005500*  099-100     02    EXT-UF                (UF)                *
+005600*  101-108     08    EXT-CEP               (CEP)               *
+005700*  109-123     15    EXT-TELEFONE          (TELEFONE)          *
+005800*  124-163     40    EXT-EMAIL             (E-MAIL)            *
+005900*  164-171     08    EXT-DATA-DE-CADASTRO  (AAAAMMDD)          *
+006000*  172-172     01    EXT-SITUACAO          (A = ATIVO,         *
+006100*                                            I = INATIVO)      *
+006200*  173-200     28    FILLER                (RESERVADO)         *
+006300****************************************************************
+006400 01  REGISTRO-DO-EXTRATO.
+006500     05 EXT-ID                PIC 9(06).
+006600     05 EXT-NOME              PIC X(30).
+006700     05 EXT-IDADE             PIC 9(02).
+006800     05 EXT-ENDERECO          PIC X(40).
+006900     05 EXT-CIDADE            PIC X(20).
+007000     05 EXT-UF                PIC X(02).
+007100     05 EXT-CEP               PIC X(08).
+007200     05 EXT-TELEFONE          PIC X(15).
+007300     05 EXT-EMAIL             PIC X(40).
+007400     05 EXT-DATA-DE-CADASTRO  PIC 9(08).
+007500     05 EXT-SITUACAO          PIC X(01).
+007600     05 FILLER                PIC X(28)  VALUE SPACES.
+007700*
+007800 WORKING-STORAGE SECTION.
+007900 01  STATUS-DO-ARQUIVO-CLIENTE PIC X(02).
+008000     88 ARQUIVO-OK                VALUE "00".
+008100     88 FIM-DO-ARQUIVO-CLIENTE    VALUE "10".
+008200*
+008300 01  STATUS-DO-EXTRATO        PIC X(02).
+008400     88 EXTRATO-OK               VALUE "00".
+008500*
+008600 01  CONTADORES-DO-EXTRATO.
+008700     05 TOTAL-EXTRAIDO         PIC 9(05)  VALUE ZERO.
+008800*
+008900 PROCEDURE DIVISION.
+009000*
+009100****************************************************************
+009200* 0000-MAINLINE                                                *
+009300*     PARAGRAFO PRINCIPAL - CONTROLA A SEQUENCIA DO PROGRAMA.  *
+009400****************************************************************
+009500 0000-MAINLINE.
+009600     PERFORM 1000-ABRIR-ARQUIVOS
+009700         THRU 1000-ABRIR-ARQUIVOS-EXIT.
+009800     PERFORM 2000-LER-CLIENTE
+009900         THRU 2000-LER-CLIENTE-EXIT.
+010000     PERFORM 3000-EXTRAIR-CLIENTE
+010100         THRU 3000-EXTRAIR-CLIENTE-EXIT
+010200         UNTIL FIM-DO-ARQUIVO-CLIENTE.
+010300     DISPLAY "TOTAL DE CLIENTES EXTRAIDOS: " TOTAL-EXTRAIDO.
+010400     PERFORM 9999-ENCERRAR
+010500         THRU 9999-ENCERRAR-EXIT.
+010600     STOP RUN.
+010700*
+010800****************************************************************
+010900* 1000-ABRIR-ARQUIVOS                                          *
+011000*     ABRE O ARQUIVO MESTRE DE CLIENTES E O EXTRATO DE SAIDA.  *
+011100****************************************************************
+011200 1000-ABRIR-ARQUIVOS.
+011300     OPEN INPUT CLIENTE-FILE.
+011400     IF NOT ARQUIVO-OK
+011500         DISPLAY "ERRO AO ABRIR CLIENTE-FILE, STATUS = "
+011600             STATUS-DO-ARQUIVO-CLIENTE
+011700         STOP RUN
+011800     END-IF.
+011900     OPEN OUTPUT EXTRATO-DE-CLIENTES.
+012000     IF NOT EXTRATO-OK
+012100         DISPLAY "ERRO AO ABRIR CLIEXTR, STATUS = "
+012200             STATUS-DO-EXTRATO
+012300         STOP RUN
+012400     END-IF.
+012500 1000-ABRIR-ARQUIVOS-EXIT.
+012600     EXIT.
+012700*
+012800****************************************************************
+012900* 2000-LER-CLIENTE                                             *
+013000*     LE O PROXIMO REGISTRO DE CLIENTE-FILE.                   *
+013100****************************************************************
+013200 2000-LER-CLIENTE.
+013300     READ CLIENTE-FILE NEXT RECORD
+013400         AT END
+013500             SET FIM-DO-ARQUIVO-CLIENTE TO TRUE
+013600     END-READ.
+013700 2000-LER-CLIENTE-EXIT.
+013800     EXIT.
+013900*
+014000****************************************************************
+014100* 3000-EXTRAIR-CLIENTE                                         *
+014200*     MONTA O REGISTRO-DO-EXTRATO A PARTIR DO CLIENTE LIDO,     *
+014300*     GRAVA NO EXTRATO E LE O PROXIMO REGISTRO.                 *
+014400****************************************************************
+014500 3000-EXTRAIR-CLIENTE.
+014600     MOVE ID-DO-CLIENTE-ARQ       TO EXT-ID.
+014700     MOVE NOME-DO-CLIENTE-ARQ     TO EXT-NOME.
+014800     MOVE IDADE-DO-CLIENTE-ARQ    TO EXT-IDADE.
+014900     MOVE ENDERECO-DO-CLIENTE-ARQ TO EXT-ENDERECO.
+015000     MOVE CIDADE-DO-CLIENTE-ARQ   TO EXT-CIDADE.
+015100     MOVE UF-DO-CLIENTE-ARQ       TO EXT-UF.
+015200     MOVE CEP-DO-CLIENTE-ARQ      TO EXT-CEP.
+015300     MOVE TELEFONE-DO-CLIENTE-ARQ TO EXT-TELEFONE.
+015400     MOVE EMAIL-DO-CLIENTE-ARQ    TO EXT-EMAIL.
+015500     MOVE DATA-DE-CADASTRO-ARQ    TO EXT-DATA-DE-CADASTRO.
+015600     IF CLIENTE-ATIVO-ARQ
+015700         MOVE "A" TO EXT-SITUACAO
+015800     ELSE
+015900         MOVE "I" TO EXT-SITUACAO
+016000     END-IF.
+016100     WRITE REGISTRO-DO-EXTRATO.
+016200     IF NOT EXTRATO-OK
+016300         DISPLAY "ERRO AO GRAVAR EXTRATO, STATUS = "
+016400             STATUS-DO-EXTRATO
+016500     ELSE
+016600         ADD 1 TO TOTAL-EXTRAIDO
+016700     END-IF.
+016800*
+016900     PERFORM 2000-LER-CLIENTE
+017000         THRU 2000-LER-CLIENTE-EXIT.
+017100 3000-EXTRAIR-CLIENTE-EXIT.
+017200     EXIT.
+017300*
+017400****************************************************************
+017500* 9999-ENCERRAR                                                *
+017600*     FECHA OS ARQUIVOS ANTES DO TERMINO DO PROGRAMA.          *
+017700****************************************************************
+017800 9999-ENCERRAR.
+017900     CLOSE CLIENTE-FILE.
+018000     CLOSE EXTRATO-DE-CLIENTES.
+018100 9999-ENCERRAR-EXIT.
+018200     EXIT.
